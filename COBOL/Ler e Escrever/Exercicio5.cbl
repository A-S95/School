@@ -0,0 +1,103 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Consolida ficheiro0.txt, ficheiro1.txt e ficheiro3.txt
+      *          num unico ficheiro-geral.txt, etiquetado por origem
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exercicio5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-0 ASSIGN TO 'ficheiro0.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-NOME-0
+               FILE STATUS IS WS-FICHEIRO-0-STATUS.
+           SELECT FICHEIRO-1 ASSIGN TO 'ficheiro1.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-3 ASSIGN TO 'ficheiro3.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-GERAL ASSIGN TO 'ficheiro-geral.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FICHEIRO-0.
+       01 LINHA-FICHEIRO-0.
+         05 REG-NOME-0  PIC X(20).
+         05 REG-RESTO-0 PIC X(60).
+       FD FICHEIRO-1.
+       01 LINHA-FICHEIRO-1 PIC X(80).
+       FD FICHEIRO-3.
+       01 LINHA-FICHEIRO-3 PIC X(80).
+       FD FICHEIRO-GERAL.
+       01 LINHA-GERAL PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FICHEIRO PIC X VALUE 'N'.
+       01 WS-FICHEIRO-0-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT FICHEIRO-GERAL
+           PERFORM CONSOLIDA-FICHEIRO-0
+           PERFORM CONSOLIDA-FICHEIRO-1
+           PERFORM CONSOLIDA-FICHEIRO-3
+           CLOSE FICHEIRO-GERAL
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       CONSOLIDA-FICHEIRO-0.
+           MOVE 'N' TO EOF-FICHEIRO
+           OPEN INPUT FICHEIRO-0
+           IF WS-FICHEIRO-0-STATUS NOT = '00'
+               DISPLAY "ficheiro0.txt nao encontrado, a ignorar"
+           ELSE
+               PERFORM UNTIL EOF-FICHEIRO = 'S'
+                   READ FICHEIRO-0
+                       AT END
+                           MOVE 'S' TO EOF-FICHEIRO
+                       NOT AT END
+                           STRING "ficheiro0.txt: " LINHA-FICHEIRO-0
+                               DELIMITED BY SIZE INTO LINHA-GERAL
+                           WRITE LINHA-GERAL
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-0
+           END-IF.
+
+       CONSOLIDA-FICHEIRO-1.
+           MOVE 'N' TO EOF-FICHEIRO
+           OPEN INPUT FICHEIRO-1
+           PERFORM UNTIL EOF-FICHEIRO = 'S'
+               READ FICHEIRO-1
+                   AT END
+                       MOVE 'S' TO EOF-FICHEIRO
+                   NOT AT END
+                       IF LINHA-FICHEIRO-1(1:7) NOT = "TOTAL: "
+                           STRING "ficheiro1.txt: " LINHA-FICHEIRO-1
+                               DELIMITED BY SIZE INTO LINHA-GERAL
+                           WRITE LINHA-GERAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FICHEIRO-1.
+
+       CONSOLIDA-FICHEIRO-3.
+           MOVE 'N' TO EOF-FICHEIRO
+           OPEN INPUT FICHEIRO-3
+           PERFORM UNTIL EOF-FICHEIRO = 'S'
+               READ FICHEIRO-3
+                   AT END
+                       MOVE 'S' TO EOF-FICHEIRO
+                   NOT AT END
+                       STRING "ficheiro3.txt: " LINHA-FICHEIRO-3
+                           DELIMITED BY SIZE INTO LINHA-GERAL
+                       WRITE LINHA-GERAL
+               END-READ
+           END-PERFORM
+           CLOSE FICHEIRO-3.
+
+       END PROGRAM Exercicio5.
