@@ -0,0 +1,130 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Arquiva ficheiro0.txt, ficheiro1.txt e ficheiro3.txt
+      *          para ficheiros com data, esvaziando os originais
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exercicio8.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-0 ASSIGN TO 'ficheiro0.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-NOME-0
+               FILE STATUS IS WS-FICHEIRO-0-STATUS.
+           SELECT FICHEIRO-1 ASSIGN TO 'ficheiro1.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-3 ASSIGN TO 'ficheiro3.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-ARQUIVO ASSIGN TO WS-NOME-ARQUIVO
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FICHEIRO-0.
+       01 LINHA-FICHEIRO-0.
+         05 REG-NOME-0  PIC X(20).
+         05 REG-RESTO-0 PIC X(60).
+       FD FICHEIRO-1.
+       01 LINHA-FICHEIRO-1 PIC X(80).
+       FD FICHEIRO-3.
+       01 LINHA-FICHEIRO-3 PIC X(80).
+       FD FICHEIRO-ARQUIVO.
+       01 LINHA-ARQUIVO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FICHEIRO PIC X VALUE 'N'.
+       01 WS-FICHEIRO-0-STATUS PIC XX.
+       01 WS-DATA-HORA.
+         05 WS-DATA PIC 9(8).
+         05 WS-HORA PIC 9(6).
+       01 WS-NOME-ARQUIVO PIC X(40).
+       01 WS-SUFIXO PIC X(15).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+           STRING WS-DATA "-" WS-HORA DELIMITED BY SIZE
+               INTO WS-SUFIXO
+
+           PERFORM ARQUIVAR-E-ESVAZIAR-FICHEIRO-0
+           PERFORM ARQUIVAR-E-ESVAZIAR-FICHEIRO-1
+           PERFORM ARQUIVAR-E-ESVAZIAR-FICHEIRO-3
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       ARQUIVAR-E-ESVAZIAR-FICHEIRO-0.
+           MOVE 'N' TO EOF-FICHEIRO
+           OPEN INPUT FICHEIRO-0
+           IF WS-FICHEIRO-0-STATUS NOT = '00'
+               DISPLAY "ficheiro0.txt nao encontrado, a ignorar"
+           ELSE
+               STRING "ficheiro0-" WS-SUFIXO ".txt" DELIMITED BY SIZE
+                   INTO WS-NOME-ARQUIVO
+               OPEN OUTPUT FICHEIRO-ARQUIVO
+               PERFORM UNTIL EOF-FICHEIRO = 'S'
+                   READ FICHEIRO-0
+                       AT END
+                           MOVE 'S' TO EOF-FICHEIRO
+                       NOT AT END
+                           MOVE LINHA-FICHEIRO-0 TO LINHA-ARQUIVO
+                           WRITE LINHA-ARQUIVO
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-0
+               CLOSE FICHEIRO-ARQUIVO
+               OPEN OUTPUT FICHEIRO-0
+               CLOSE FICHEIRO-0
+               DISPLAY "ficheiro0.txt arquivado em " WS-NOME-ARQUIVO
+                   " e esvaziado"
+           END-IF.
+
+       ARQUIVAR-E-ESVAZIAR-FICHEIRO-1.
+           STRING "ficheiro1-" WS-SUFIXO ".txt" DELIMITED BY SIZE
+               INTO WS-NOME-ARQUIVO
+           MOVE 'N' TO EOF-FICHEIRO
+           OPEN INPUT FICHEIRO-1
+           OPEN OUTPUT FICHEIRO-ARQUIVO
+           PERFORM UNTIL EOF-FICHEIRO = 'S'
+               READ FICHEIRO-1
+                   AT END
+                       MOVE 'S' TO EOF-FICHEIRO
+                   NOT AT END
+                       MOVE LINHA-FICHEIRO-1 TO LINHA-ARQUIVO
+                       WRITE LINHA-ARQUIVO
+               END-READ
+           END-PERFORM
+           CLOSE FICHEIRO-1
+           CLOSE FICHEIRO-ARQUIVO
+           OPEN OUTPUT FICHEIRO-1
+           CLOSE FICHEIRO-1
+           DISPLAY "ficheiro1.txt arquivado em " WS-NOME-ARQUIVO
+               " e esvaziado".
+
+       ARQUIVAR-E-ESVAZIAR-FICHEIRO-3.
+           STRING "ficheiro3-" WS-SUFIXO ".txt" DELIMITED BY SIZE
+               INTO WS-NOME-ARQUIVO
+           MOVE 'N' TO EOF-FICHEIRO
+           OPEN INPUT FICHEIRO-3
+           OPEN OUTPUT FICHEIRO-ARQUIVO
+           PERFORM UNTIL EOF-FICHEIRO = 'S'
+               READ FICHEIRO-3
+                   AT END
+                       MOVE 'S' TO EOF-FICHEIRO
+                   NOT AT END
+                       MOVE LINHA-FICHEIRO-3 TO LINHA-ARQUIVO
+                       WRITE LINHA-ARQUIVO
+               END-READ
+           END-PERFORM
+           CLOSE FICHEIRO-3
+           CLOSE FICHEIRO-ARQUIVO
+           OPEN OUTPUT FICHEIRO-3
+           CLOSE FICHEIRO-3
+           DISPLAY "ficheiro3.txt arquivado em " WS-NOME-ARQUIVO
+               " e esvaziado".
+
+       END PROGRAM Exercicio8.
