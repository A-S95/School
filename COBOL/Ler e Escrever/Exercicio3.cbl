@@ -11,18 +11,29 @@
        FILE-CONTROL.
            SELECT FICHEIRO ASSIGN TO 'ficheiro3.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-LOG ASSIGN TO 'ficheiro3-log.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD FICHEIRO.
        01 LINHA-FICHEIRO PIC X(80).
 
+       FD FICHEIRO-LOG.
+       01 LINHA-LOG PIC X(120).
+
        WORKING-STORAGE SECTION.
        01 EOF-FICHEIRO PIC X VALUE 'N'.
+       01 WS-DATA-HORA.
+         05 WS-DATA PIC 9(8).
+         05 WS-HORA PIC 9(6).
+       01 WS-RAZAO PIC X(60).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM ESCRITA.
-            STOP RUN.
+            PERFORM REGISTA-LOG.
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
 
            ESCRITA.
       * Escrita no ficheiro sem apagar o conteúdo
@@ -31,12 +42,30 @@
             DISPLAY "PRONTO!"
             OPEN EXTEND FICHEIRO
             MOVE 'Primeira Linha' TO LINHA-FICHEIRO
-            WRITE LINHA-FICHEIRO
+            PERFORM ESCREVE-LINHA-NAO-BRANCO
             MOVE 'Segunda Linha' TO LINHA-FICHEIRO
-            WRITE LINHA-FICHEIRO
+            PERFORM ESCREVE-LINHA-NAO-BRANCO
             MOVE 'Terceira Linha' TO LINHA-FICHEIRO
-            WRITE LINHA-FICHEIRO
+            PERFORM ESCREVE-LINHA-NAO-BRANCO
             CLOSE FICHEIRO.
 
+       ESCREVE-LINHA-NAO-BRANCO.
+      * Nunca deixa uma linha so de espacos entrar no ficheiro
+           IF LINHA-FICHEIRO = SPACES
+               DISPLAY "Linha em branco ignorada"
+           ELSE
+               WRITE LINHA-FICHEIRO
+           END-IF.
+
+       REGISTA-LOG.
+      * Mantem um historico de quem/quando fez OPEN EXTEND a ficheiro3
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+           DISPLAY "Motivo desta atualizacao: " WITH NO ADVANCING
+           ACCEPT WS-RAZAO
+           OPEN EXTEND FICHEIRO-LOG
+           STRING WS-DATA "-" WS-HORA " : " WS-RAZAO
+               DELIMITED BY SIZE INTO LINHA-LOG
+           WRITE LINHA-LOG
+           CLOSE FICHEIRO-LOG.
 
        END PROGRAM Exercicio3.
