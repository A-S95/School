@@ -0,0 +1,62 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio paginado do conteudo de ficheiro3.txt
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exercicio4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO ASSIGN TO 'ficheiro3.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FICHEIRO.
+       01 LINHA-FICHEIRO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FICHEIRO PIC X VALUE 'N'.
+       01 WS-DATA-HORA.
+         05 WS-DATA PIC 9(8).
+       01 WS-NUM-LINHA PIC 9(5) VALUE 0.
+       01 WS-LINHAS-PAGINA PIC 9(2) VALUE 0.
+       01 WS-TOTAL-IMPRESSO PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM RELATORIO.
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
+
+       RELATORIO.
+            MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+            MOVE 'N' TO EOF-FICHEIRO
+            OPEN INPUT FICHEIRO
+            PERFORM CABECALHO-PAGINA
+            PERFORM UNTIL EOF-FICHEIRO = 'S'
+                READ FICHEIRO
+                    AT END
+                        MOVE 'S' TO EOF-FICHEIRO
+                    NOT AT END
+                        ADD 1 TO WS-NUM-LINHA
+                        ADD 1 TO WS-TOTAL-IMPRESSO
+                        DISPLAY WS-NUM-LINHA ": " LINHA-FICHEIRO
+                        ADD 1 TO WS-LINHAS-PAGINA
+                        IF WS-LINHAS-PAGINA >= 20
+                            PERFORM CABECALHO-PAGINA
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE FICHEIRO
+            DISPLAY "Registos impressos: " WS-TOTAL-IMPRESSO.
+
+       CABECALHO-PAGINA.
+            MOVE 0 TO WS-LINHAS-PAGINA
+            DISPLAY "===================================="
+            DISPLAY "RELATORIO FICHEIRO3 - DATA: " WS-DATA
+            DISPLAY "====================================".
+
+       END PROGRAM Exercicio4.
