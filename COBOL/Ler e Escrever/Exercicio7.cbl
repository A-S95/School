@@ -0,0 +1,130 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio de fim de dia com a contagem de linhas de
+      *          ficheiro0.txt, ficheiro1.txt e ficheiro3.txt
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exercicio7.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-0 ASSIGN TO 'ficheiro0.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-NOME-0
+               FILE STATUS IS WS-FICHEIRO-0-STATUS.
+           SELECT FICHEIRO-1 ASSIGN TO 'ficheiro1.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-3 ASSIGN TO 'ficheiro3.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-RESUMO ASSIGN TO 'resumo-fim-de-dia.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FICHEIRO-0.
+       01 LINHA-FICHEIRO-0.
+         05 REG-NOME-0  PIC X(20).
+         05 REG-RESTO-0 PIC X(60).
+       FD FICHEIRO-1.
+       01 LINHA-FICHEIRO-1 PIC X(80).
+       FD FICHEIRO-3.
+       01 LINHA-FICHEIRO-3 PIC X(80).
+       FD FICHEIRO-RESUMO.
+       01 LINHA-RESUMO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FICHEIRO PIC X VALUE 'N'.
+       01 WS-FICHEIRO-0-STATUS PIC XX.
+       01 WS-DATA-HORA.
+         05 WS-DATA PIC 9(8).
+         05 WS-HORA PIC 9(6).
+       01 WS-TOTAL-FICHEIRO-0 PIC 9(5) VALUE ZEROS.
+       01 WS-TOTAL-FICHEIRO-1 PIC 9(5) VALUE ZEROS.
+       01 WS-TOTAL-FICHEIRO-3 PIC 9(5) VALUE ZEROS.
+       01 WS-TOTAL-GERAL PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM CONTA-FICHEIRO-0
+           PERFORM CONTA-FICHEIRO-1
+           PERFORM CONTA-FICHEIRO-3
+           COMPUTE WS-TOTAL-GERAL = WS-TOTAL-FICHEIRO-0 +
+               WS-TOTAL-FICHEIRO-1 + WS-TOTAL-FICHEIRO-3
+           PERFORM GRAVAR-RESUMO
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       CONTA-FICHEIRO-0.
+           MOVE 'N' TO EOF-FICHEIRO
+           OPEN INPUT FICHEIRO-0
+           IF WS-FICHEIRO-0-STATUS NOT = '00'
+               DISPLAY "ficheiro0.txt nao encontrado, a ignorar"
+           ELSE
+               PERFORM UNTIL EOF-FICHEIRO = 'S'
+                   READ FICHEIRO-0
+                       AT END
+                           MOVE 'S' TO EOF-FICHEIRO
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-FICHEIRO-0
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-0
+           END-IF.
+
+       CONTA-FICHEIRO-1.
+           MOVE 'N' TO EOF-FICHEIRO
+           OPEN INPUT FICHEIRO-1
+           PERFORM UNTIL EOF-FICHEIRO = 'S'
+               READ FICHEIRO-1
+                   AT END
+                       MOVE 'S' TO EOF-FICHEIRO
+                   NOT AT END
+                       IF LINHA-FICHEIRO-1(1:7) NOT = "TOTAL: "
+                           ADD 1 TO WS-TOTAL-FICHEIRO-1
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FICHEIRO-1.
+
+       CONTA-FICHEIRO-3.
+           MOVE 'N' TO EOF-FICHEIRO
+           OPEN INPUT FICHEIRO-3
+           PERFORM UNTIL EOF-FICHEIRO = 'S'
+               READ FICHEIRO-3
+                   AT END
+                       MOVE 'S' TO EOF-FICHEIRO
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-FICHEIRO-3
+               END-READ
+           END-PERFORM
+           CLOSE FICHEIRO-3.
+
+       GRAVAR-RESUMO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+           OPEN EXTEND FICHEIRO-RESUMO
+           STRING "RESUMO FIM DE DIA " WS-DATA "-" WS-HORA
+               DELIMITED BY SIZE INTO LINHA-RESUMO
+           WRITE LINHA-RESUMO
+           STRING "ficheiro0.txt : " WS-TOTAL-FICHEIRO-0 " linhas"
+               DELIMITED BY SIZE INTO LINHA-RESUMO
+           WRITE LINHA-RESUMO
+           STRING "ficheiro1.txt : " WS-TOTAL-FICHEIRO-1 " linhas"
+               DELIMITED BY SIZE INTO LINHA-RESUMO
+           WRITE LINHA-RESUMO
+           STRING "ficheiro3.txt : " WS-TOTAL-FICHEIRO-3 " linhas"
+               DELIMITED BY SIZE INTO LINHA-RESUMO
+           WRITE LINHA-RESUMO
+           STRING "TOTAL GERAL   : " WS-TOTAL-GERAL " linhas"
+               DELIMITED BY SIZE INTO LINHA-RESUMO
+           WRITE LINHA-RESUMO
+           CLOSE FICHEIRO-RESUMO
+           DISPLAY "Resumo gravado em resumo-fim-de-dia.txt"
+           DISPLAY "ficheiro0.txt : " WS-TOTAL-FICHEIRO-0 " linhas"
+           DISPLAY "ficheiro1.txt : " WS-TOTAL-FICHEIRO-1 " linhas"
+           DISPLAY "ficheiro3.txt : " WS-TOTAL-FICHEIRO-3 " linhas"
+           DISPLAY "TOTAL GERAL   : " WS-TOTAL-GERAL " linhas".
+
+       END PROGRAM Exercicio7.
