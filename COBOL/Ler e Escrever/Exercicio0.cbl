@@ -1,66 +1,430 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exercicio0.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FICHEIRO ASSIGN TO 'ficheiro0.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD FICHEIRO.
-       01 LINHA-FICHEIRO PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01 NOME-UTILIZADOR     PIC X(20).
-       01 EOF-FICHEIRO        PIC X VALUE 'N'.
-       01 CONTADOR-LINHAS     PIC 9(2) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM ESCREVER-NOMES.
-           PERFORM LER-FICHEIRO.
-           DISPLAY "Número de linhas no ficheiro: " CONTADOR-LINHAS
-           STOP RUN.
-
-       ESCREVER-NOMES.
-           DISPLAY "Inserir nomes (Digite 'FIM' para terminar):"
-           OPEN OUTPUT FICHEIRO
-
-           PERFORM UNTIL NOME-UTILIZADOR = "FIM" OR
-           NOME-UTILIZADOR = "fim"
-               DISPLAY "Nome: " WITH NO ADVANCING
-               ACCEPT NOME-UTILIZADOR
-               IF NOME-UTILIZADOR NOT = "FIM" AND
-                   NOME-UTILIZADOR NOT = "fim"
-
-                   MOVE NOME-UTILIZADOR TO LINHA-FICHEIRO
-                   WRITE LINHA-FICHEIRO
-               END-IF
-           END-PERFORM
-
-           CLOSE FICHEIRO.
-
-       LER-FICHEIRO.
-           MOVE 'N' TO EOF-FICHEIRO
-           DISPLAY "Conteúdo do ficheiro:"
-           OPEN INPUT FICHEIRO
-
-           PERFORM UNTIL EOF-FICHEIRO = 'S'
-               READ FICHEIRO
-                   AT END
-                       MOVE 'S' TO EOF-FICHEIRO
-                   NOT AT END
-                       DISPLAY LINHA-FICHEIRO
-                       ADD 1 TO CONTADOR-LINHAS
-               END-READ
-           END-PERFORM
-
-           CLOSE FICHEIRO.
-       END PROGRAM Exercicio0.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exercicio0.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO ASSIGN TO 'ficheiro0.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-NOME
+               FILE STATUS IS WS-FICHEIRO-STATUS.
+           SELECT FICHEIRO-LOCK ASSIGN TO 'ficheiro0.lock'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
+           SELECT FICHEIRO-META ASSIGN TO 'ficheiro0.meta'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-META-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FICHEIRO.
+       01 LINHA-FICHEIRO.
+         05 REG-NOME  PIC X(20).
+         05 REG-RESTO PIC X(60).
+
+       FD FICHEIRO-LOCK.
+       01 LINHA-LOCK PIC X(20).
+
+       FD FICHEIRO-META.
+       01 LINHA-META PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01 NOME-UTILIZADOR     PIC X(20).
+       01 EOF-FICHEIRO        PIC X VALUE 'N'.
+       01 CONTADOR-LINHAS     PIC 9(2) VALUE ZEROS.
+       01 WS-FICHEIRO-STATUS   PIC XX.
+       01 WS-OPCAO             PIC 9 VALUE 9.
+       01 WS-NOME-ANTIGO       PIC X(20).
+       01 WS-NOME-NOVO         PIC X(20).
+       01 WS-RESTO-ANTIGO      PIC X(60).
+       01 WS-TAMANHO-NOME      PIC 9(2).
+       01 WS-CONTADOR-INSERCOES PIC 9(3) VALUE ZEROS.
+       01 WS-LOCK-STATUS        PIC XX.
+       01 WS-FICHEIRO-BLOQUEADO PIC X VALUE 'N'.
+       01 WS-TOTAL-REGISTOS    PIC 9(5).
+       01 WS-TAMANHO-REGISTO   PIC 9(4).
+       01 WS-NUM-PALAVRAS-TERM  PIC 99 VALUE 4.
+       01 WS-PALAVRAS-TERMINACAO.
+         05 WS-PALAVRA-TERM      PIC X(20) OCCURS 10 TIMES.
+       01 WS-PALAVRA-EXTRA      PIC X(20).
+       01 WS-INDICE-TERM        PIC 99.
+       01 WS-TERM-ENCONTRADO    PIC X VALUE 'N'.
+       01 WS-ULTIMA-GRAVACAO    PIC X(26).
+       01 WS-META-STATUS        PIC XX.
+       01 WS-DATA-HORA-GRAVACAO.
+         05 WS-DATA-GRAVACAO    PIC 9(8).
+         05 WS-HORA-GRAVACAO    PIC 9(6).
+       01 WS-TERMO      PIC X(20).
+       01 WS-TAM-TERMO          PIC 9(2).
+       01 WS-POS                PIC 9(2).
+       01 WS-ENCONTROU-NA-LINHA PIC X.
+       01 WS-ERRO-E-S           PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIALIZAR-PALAVRAS-TERMINACAO
+           PERFORM UNTIL WS-OPCAO = 0
+               DISPLAY "###################"
+               DISPLAY "1 - INSERIR NOMES"
+               DISPLAY "2 - LISTAR NOMES"
+               DISPLAY "3 - ATUALIZAR NOME"
+               DISPLAY "4 - APAGAR NOME"
+               DISPLAY "5 - METADADOS DO FICHEIRO"
+               DISPLAY "6 - PROCURAR NOME"
+               DISPLAY "0 - SAIR"
+               DISPLAY "###################"
+               DISPLAY "ESCOLHA UMA OPCAO"
+               ACCEPT WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                   WHEN 1
+                       PERFORM ESCREVER-NOMES
+                   WHEN 2
+                       PERFORM LER-FICHEIRO
+                   WHEN 3
+                       PERFORM ATUALIZAR-NOME
+                   WHEN 4
+                       PERFORM APAGAR-NOME
+                   WHEN 5
+                       PERFORM MOSTRA-METADADOS
+                   WHEN 6
+                       PERFORM PROCURAR-NOME
+                   WHEN 0
+                       DISPLAY "Adeus"
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida"
+               END-EVALUATE
+           END-PERFORM
+           IF WS-ERRO-E-S = 'S'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       INICIALIZAR-PALAVRAS-TERMINACAO.
+      * Lista de palavras que terminam a insercao de nomes; para
+      * aceitar uma nova palavra basta acrescentar uma entrada aqui,
+      * sem tocar na logica de comparacao em ESCREVER-NOMES
+           MOVE 'FIM'  TO WS-PALAVRA-TERM(1)
+           MOVE 'SAIR' TO WS-PALAVRA-TERM(2)
+           MOVE 'END'  TO WS-PALAVRA-TERM(3)
+           MOVE 'QUIT' TO WS-PALAVRA-TERM(4)
+           MOVE 4 TO WS-NUM-PALAVRAS-TERM.
+
+       ABRIR-PARA-ESCRITA.
+      * Cria o ficheiro indexado se ainda nao existir
+           OPEN I-O FICHEIRO
+           IF WS-FICHEIRO-STATUS NOT = '00'
+               OPEN OUTPUT FICHEIRO
+               IF WS-FICHEIRO-STATUS NOT = '00'
+                   DISPLAY "Erro ao abrir ficheiro0.txt para escrita"
+                   MOVE 'S' TO WS-ERRO-E-S
+               END-IF
+           END-IF.
+
+       ESCREVER-NOMES.
+           PERFORM VERIFICA-LOCK
+           IF WS-FICHEIRO-BLOQUEADO = 'S'
+               DISPLAY "Ficheiro em uso por outro processo, tente "
+                   "mais tarde"
+           ELSE
+               PERFORM CRIAR-LOCK
+               DISPLAY "Palavra extra para terminar a insercao "
+                   "(ENTER = so as pre-definidas): " WITH NO ADVANCING
+               ACCEPT WS-PALAVRA-EXTRA
+               IF WS-PALAVRA-EXTRA NOT = SPACES
+                   IF WS-NUM-PALAVRAS-TERM < 10
+                       ADD 1 TO WS-NUM-PALAVRAS-TERM
+                       MOVE WS-PALAVRA-EXTRA
+                           TO WS-PALAVRA-TERM(WS-NUM-PALAVRAS-TERM)
+                   ELSE
+                       DISPLAY "Aviso: limite de palavras de "
+                           "paragem atingido, a ignorar"
+                   END-IF
+               END-IF
+               DISPLAY "Inserir nomes (palavras de paragem: "
+               PERFORM VARYING WS-INDICE-TERM FROM 1 BY 1
+                   UNTIL WS-INDICE-TERM > WS-NUM-PALAVRAS-TERM
+                   DISPLAY "  - "
+                       FUNCTION TRIM(WS-PALAVRA-TERM(WS-INDICE-TERM))
+               END-PERFORM
+               MOVE 0 TO WS-CONTADOR-INSERCOES
+               PERFORM ABRIR-PARA-ESCRITA
+
+               IF WS-FICHEIRO-STATUS NOT = '00'
+                   CONTINUE
+               ELSE
+                   MOVE 'N' TO WS-TERM-ENCONTRADO
+                   PERFORM UNTIL WS-TERM-ENCONTRADO = 'S'
+                       DISPLAY "Nome: " WITH NO ADVANCING
+                       ACCEPT NOME-UTILIZADOR
+                       PERFORM VARYING WS-INDICE-TERM FROM 1 BY 1
+                           UNTIL WS-INDICE-TERM > WS-NUM-PALAVRAS-TERM
+                           IF FUNCTION UPPER-CASE(NOME-UTILIZADOR) =
+                               FUNCTION UPPER-CASE(
+                                   WS-PALAVRA-TERM(WS-INDICE-TERM))
+                               MOVE 'S' TO WS-TERM-ENCONTRADO
+                           END-IF
+                       END-PERFORM
+                       IF WS-TERM-ENCONTRADO NOT = 'S'
+
+                           MOVE FUNCTION LENGTH(
+                               FUNCTION TRIM(NOME-UTILIZADOR))
+                               TO WS-TAMANHO-NOME
+                           IF NOME-UTILIZADOR = SPACES
+                               DISPLAY
+                                   "Aviso: nome em branco, a ignorar"
+                           ELSE IF WS-TAMANHO-NOME < 2
+                               DISPLAY
+                               "Aviso: nome demasiado curto, a ignorar"
+                           ELSE
+                               MOVE NOME-UTILIZADOR TO REG-NOME
+                               MOVE SPACES TO REG-RESTO
+                               WRITE LINHA-FICHEIRO
+                                   INVALID KEY
+                                       DISPLAY "Aviso: '"
+                                           NOME-UTILIZADOR
+                                           "' ja foi inserido, "
+                                           "a ignorar"
+                                   NOT INVALID KEY
+                                       ADD 1 TO WS-CONTADOR-INSERCOES
+                                       PERFORM CHECKPOINT-SE-NECESSARIO
+                                       PERFORM GRAVAR-TIMESTAMP
+                               END-WRITE
+                           END-IF
+                       END-IF
+                   END-PERFORM
+
+                   CLOSE FICHEIRO
+               END-IF
+               PERFORM REMOVER-LOCK
+           END-IF.
+
+       VERIFICA-LOCK.
+      * Um ficheiro de lock com conteudo indica outro processo a
+      * escrever; vazio ou inexistente significa livre
+           MOVE 'N' TO WS-FICHEIRO-BLOQUEADO
+           OPEN INPUT FICHEIRO-LOCK
+           IF WS-LOCK-STATUS = '00'
+               READ FICHEIRO-LOCK
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'S' TO WS-FICHEIRO-BLOQUEADO
+               END-READ
+               CLOSE FICHEIRO-LOCK
+           END-IF.
+
+       CRIAR-LOCK.
+           OPEN OUTPUT FICHEIRO-LOCK
+           MOVE 'EM USO' TO LINHA-LOCK
+           WRITE LINHA-LOCK
+           CLOSE FICHEIRO-LOCK.
+
+       REMOVER-LOCK.
+           OPEN OUTPUT FICHEIRO-LOCK
+           CLOSE FICHEIRO-LOCK.
+
+       CHECKPOINT-SE-NECESSARIO.
+      * De 5 em 5 nomes, fecha e reabre o ficheiro para garantir que
+      * o que ja foi inserido fica gravado em disco, permitindo
+      * reiniciar sem perder as inserções anteriores
+           IF FUNCTION MOD(WS-CONTADOR-INSERCOES, 5) = 0
+               CLOSE FICHEIRO
+               OPEN I-O FICHEIRO
+               DISPLAY "Checkpoint: " WS-CONTADOR-INSERCOES
+                   " nomes gravados"
+           END-IF.
+
+       LER-FICHEIRO.
+           MOVE 'N' TO EOF-FICHEIRO
+           MOVE 0 TO CONTADOR-LINHAS
+           DISPLAY "Conteúdo do ficheiro:"
+           OPEN INPUT FICHEIRO
+           IF WS-FICHEIRO-STATUS NOT = '00'
+               DISPLAY "Ficheiro nao encontrado"
+           ELSE
+               PERFORM UNTIL EOF-FICHEIRO = 'S'
+                   READ FICHEIRO NEXT RECORD
+                       AT END
+                           MOVE 'S' TO EOF-FICHEIRO
+                       NOT AT END
+                           DISPLAY REG-NOME
+                           ADD 1 TO CONTADOR-LINHAS
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO
+               DISPLAY "Número de linhas no ficheiro: "
+                   CONTADOR-LINHAS
+           END-IF.
+
+       ATUALIZAR-NOME.
+      * So apaga o registo antigo depois de confirmar que o novo
+      * nome esta livre, para nunca perder o registo se a escrita
+      * do novo nome vier a falhar
+           DISPLAY "Nome a atualizar: " WITH NO ADVANCING
+           ACCEPT WS-NOME-ANTIGO
+           MOVE WS-NOME-ANTIGO TO REG-NOME
+           OPEN I-O FICHEIRO
+           READ FICHEIRO KEY IS REG-NOME
+               INVALID KEY
+                   DISPLAY "Nome nao encontrado"
+               NOT INVALID KEY
+                   MOVE REG-RESTO TO WS-RESTO-ANTIGO
+                   DISPLAY "Novo nome: " WITH NO ADVANCING
+                   ACCEPT WS-NOME-NOVO
+                   IF WS-NOME-NOVO = WS-NOME-ANTIGO
+                       DISPLAY "Nome inalterado"
+                   ELSE
+                       MOVE WS-NOME-NOVO TO REG-NOME
+                       READ FICHEIRO KEY IS REG-NOME
+                           INVALID KEY
+                               MOVE WS-NOME-ANTIGO TO REG-NOME
+                               DELETE FICHEIRO RECORD
+                               MOVE WS-NOME-NOVO TO REG-NOME
+                               MOVE WS-RESTO-ANTIGO TO REG-RESTO
+                               WRITE LINHA-FICHEIRO
+                                   INVALID KEY
+                                       DISPLAY "Ja existe um "
+                                           "registo com esse nome"
+                                   NOT INVALID KEY
+                                       DISPLAY "Nome atualizado"
+                                       PERFORM GRAVAR-TIMESTAMP
+                               END-WRITE
+                           NOT INVALID KEY
+                               DISPLAY "Ja existe um registo "
+                                   "com esse nome"
+                       END-READ
+                   END-IF
+           END-READ
+           CLOSE FICHEIRO.
+
+       MOSTRA-METADADOS.
+      * Resumo do ficheiro indexado, sem listar cada registo
+           MOVE 'N' TO EOF-FICHEIRO
+           MOVE 0 TO WS-TOTAL-REGISTOS
+           MOVE FUNCTION LENGTH(LINHA-FICHEIRO) TO WS-TAMANHO-REGISTO
+           OPEN INPUT FICHEIRO
+           IF WS-FICHEIRO-STATUS NOT = '00'
+               DISPLAY "Ficheiro nao encontrado"
+           ELSE
+               PERFORM UNTIL EOF-FICHEIRO = 'S'
+                   READ FICHEIRO NEXT RECORD
+                       AT END
+                           MOVE 'S' TO EOF-FICHEIRO
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-REGISTOS
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO
+               PERFORM LER-TIMESTAMP
+               DISPLAY "Ficheiro           : ficheiro0.txt"
+               DISPLAY "Organizacao        : INDEXADA (chave = nome)"
+               DISPLAY "Tamanho do registo : " WS-TAMANHO-REGISTO
+               DISPLAY "Numero de registos : " WS-TOTAL-REGISTOS
+               DISPLAY "Ultima gravacao    : " WS-ULTIMA-GRAVACAO
+           END-IF.
+
+       GRAVAR-TIMESTAMP.
+      * Regista a data/hora da ultima insercao/atualizacao/remocao
+      * com sucesso; o GnuCOBOL nao tem uma forma portavel de ler a
+      * data de modificacao do ficheiro indexado, por isso o proprio
+      * programa e quem a mantem num ficheiro companheiro
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-GRAVACAO
+           STRING WS-DATA-GRAVACAO "-" WS-HORA-GRAVACAO
+               DELIMITED BY SIZE INTO LINHA-META
+           OPEN OUTPUT FICHEIRO-META
+           WRITE LINHA-META
+           CLOSE FICHEIRO-META.
+
+       LER-TIMESTAMP.
+           MOVE SPACES TO WS-ULTIMA-GRAVACAO
+           OPEN INPUT FICHEIRO-META
+           IF WS-META-STATUS NOT = '00'
+               MOVE "(sem gravacoes nesta sessao/ficheiro)"
+                   TO WS-ULTIMA-GRAVACAO
+           ELSE
+               READ FICHEIRO-META
+                   AT END
+                       MOVE "(vazio)" TO WS-ULTIMA-GRAVACAO
+                   NOT AT END
+                       MOVE LINHA-META TO WS-ULTIMA-GRAVACAO
+               END-READ
+               CLOSE FICHEIRO-META
+           END-IF.
+
+       PROCURAR-NOME.
+      * Pesquisa sequencial por sub-cadeia (nao apenas a chave
+      * exata), reportando o numero de linha de cada ocorrencia
+           DISPLAY "Texto a procurar: " WITH NO ADVANCING
+           ACCEPT WS-NOME-ANTIGO
+           MOVE FUNCTION TRIM(WS-NOME-ANTIGO) TO WS-TERMO
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-ANTIGO))
+               TO WS-TAM-TERMO
+           MOVE 'N' TO EOF-FICHEIRO
+           MOVE 0 TO CONTADOR-LINHAS
+           MOVE 0 TO WS-TOTAL-REGISTOS
+           IF WS-TAM-TERMO = 0
+               DISPLAY "Texto de procura vazio"
+           ELSE
+               OPEN INPUT FICHEIRO
+               IF WS-FICHEIRO-STATUS NOT = '00'
+                   DISPLAY "Ficheiro nao encontrado"
+               ELSE
+                   PERFORM UNTIL EOF-FICHEIRO = 'S'
+                       READ FICHEIRO NEXT RECORD
+                           AT END
+                               MOVE 'S' TO EOF-FICHEIRO
+                           NOT AT END
+                               ADD 1 TO CONTADOR-LINHAS
+                               MOVE 'N' TO WS-ENCONTROU-NA-LINHA
+                               PERFORM VARYING WS-POS FROM 1 BY 1
+                                   UNTIL WS-POS > (21 - WS-TAM-TERMO)
+                                   IF FUNCTION UPPER-CASE(
+                                       REG-NOME(WS-POS : WS-TAM-TERMO))
+                                       = FUNCTION UPPER-CASE(WS-TERMO
+                                           (1 : WS-TAM-TERMO))
+                                       MOVE 'S' TO WS-ENCONTROU-NA-LINHA
+                                   END-IF
+                               END-PERFORM
+                               IF WS-ENCONTROU-NA-LINHA = 'S'
+                                   ADD 1 TO WS-TOTAL-REGISTOS
+                                   DISPLAY "Linha " CONTADOR-LINHAS
+                                       " : " REG-NOME
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE FICHEIRO
+                   IF WS-TOTAL-REGISTOS = 0
+                       DISPLAY "Nenhuma linha corresponde a '"
+                           FUNCTION TRIM(WS-NOME-ANTIGO) "'"
+                   ELSE
+                       DISPLAY WS-TOTAL-REGISTOS
+                           " linha(s) com correspondencia"
+                   END-IF
+               END-IF
+           END-IF.
+
+       APAGAR-NOME.
+           DISPLAY "Nome a apagar: " WITH NO ADVANCING
+           ACCEPT WS-NOME-ANTIGO
+           MOVE WS-NOME-ANTIGO TO REG-NOME
+           OPEN I-O FICHEIRO
+           READ FICHEIRO KEY IS REG-NOME
+               INVALID KEY
+                   DISPLAY "Nome nao encontrado"
+               NOT INVALID KEY
+                   DELETE FICHEIRO RECORD
+                   DISPLAY "Nome apagado"
+                   PERFORM GRAVAR-TIMESTAMP
+           END-READ
+           CLOSE FICHEIRO.
+
+       END PROGRAM Exercicio0.
