@@ -0,0 +1,103 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Junta ficheiro1.txt e ficheiro3.txt, ordena as linhas
+      *          alfabeticamente e grava o resultado em
+      *          ficheiro-ordenado.txt
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exercicio6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-1 ASSIGN TO 'ficheiro1.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-3 ASSIGN TO 'ficheiro3.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-ORDENADO ASSIGN TO 'ficheiro-ordenado.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FICHEIRO-1.
+       01 LINHA-FICHEIRO-1 PIC X(80).
+       FD FICHEIRO-3.
+       01 LINHA-FICHEIRO-3 PIC X(80).
+       FD FICHEIRO-ORDENADO.
+       01 LINHA-ORDENADA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FICHEIRO PIC X VALUE 'N'.
+       01 WS-TOTAL-LINHAS PIC 9(4) VALUE 0.
+       01 I PIC 9(4).
+       01 J PIC 9(4).
+       01 WS-TEMP PIC X(80).
+       01 WS-TABELA-LINHAS.
+         05 WS-LINHA PIC X(80) OCCURS 400 TIMES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM CARREGAR-FICHEIRO-1
+           PERFORM CARREGAR-FICHEIRO-3
+           PERFORM ORDENAR-LINHAS
+           PERFORM GRAVAR-ORDENADO
+           DISPLAY "Linhas combinadas e ordenadas: " WS-TOTAL-LINHAS
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       CARREGAR-FICHEIRO-1.
+           MOVE 'N' TO EOF-FICHEIRO
+           OPEN INPUT FICHEIRO-1
+           PERFORM UNTIL EOF-FICHEIRO = 'S'
+               READ FICHEIRO-1
+                   AT END
+                       MOVE 'S' TO EOF-FICHEIRO
+                   NOT AT END
+                       IF LINHA-FICHEIRO-1(1:7) NOT = "TOTAL: "
+                           ADD 1 TO WS-TOTAL-LINHAS
+                           MOVE LINHA-FICHEIRO-1
+                               TO WS-LINHA(WS-TOTAL-LINHAS)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FICHEIRO-1.
+
+       CARREGAR-FICHEIRO-3.
+           MOVE 'N' TO EOF-FICHEIRO
+           OPEN INPUT FICHEIRO-3
+           PERFORM UNTIL EOF-FICHEIRO = 'S'
+               READ FICHEIRO-3
+                   AT END
+                       MOVE 'S' TO EOF-FICHEIRO
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-LINHAS
+                       MOVE LINHA-FICHEIRO-3
+                           TO WS-LINHA(WS-TOTAL-LINHAS)
+               END-READ
+           END-PERFORM
+           CLOSE FICHEIRO-3.
+
+       ORDENAR-LINHAS.
+      * Bolha simples, suficiente para o volume destes exercicios
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I >= WS-TOTAL-LINHAS
+               PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > WS-TOTAL-LINHAS - I
+                   IF WS-LINHA(J) > WS-LINHA(J + 1)
+                       MOVE WS-LINHA(J) TO WS-TEMP
+                       MOVE WS-LINHA(J + 1) TO WS-LINHA(J)
+                       MOVE WS-TEMP TO WS-LINHA(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       GRAVAR-ORDENADO.
+           OPEN OUTPUT FICHEIRO-ORDENADO
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TOTAL-LINHAS
+               MOVE WS-LINHA(I) TO LINHA-ORDENADA
+               WRITE LINHA-ORDENADA
+           END-PERFORM
+           CLOSE FICHEIRO-ORDENADO.
+
+       END PROGRAM Exercicio6.
