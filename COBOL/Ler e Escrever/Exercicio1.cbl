@@ -10,7 +10,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHEIRO ASSIGN TO 'ficheiro1.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FICHEIRO-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,10 +20,32 @@
 
        WORKING-STORAGE SECTION.
        01 EOF-FICHEIRO PIC X VALUE 'N'.
+       01 WS-FICHEIRO-STATUS PIC XX.
+       01 WS-JA-EXISTE PIC X VALUE 'N'.
+       01 WS-CONFIRMA PIC X.
+       01 WS-CONTADOR-LINHAS PIC 9(6) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM ESCRITA.
-            STOP RUN.
+            PERFORM VERIFICA-FICHEIRO-EXISTENTE
+            IF WS-JA-EXISTE = 'S' AND WS-CONFIRMA NOT = 'S'
+                DISPLAY "Operacao cancelada, ficheiro1.txt mantido"
+            ELSE
+                PERFORM ESCRITA
+            END-IF
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
+
+       VERIFICA-FICHEIRO-EXISTENTE.
+      * Evita que o OPEN OUTPUT destrua dados existentes sem aviso
+           OPEN INPUT FICHEIRO
+           IF WS-FICHEIRO-STATUS = '00'
+               MOVE 'S' TO WS-JA-EXISTE
+               CLOSE FICHEIRO
+               DISPLAY "ficheiro1.txt ja tem dados. Substituir? (S/N)"
+               ACCEPT WS-CONFIRMA
+           ELSE
+               MOVE 'N' TO WS-JA-EXISTE
+           END-IF.
 
            ESCRITA.
       * Escrita do ficheiro
@@ -30,12 +53,19 @@
             DISPLAY "--------------------"
             DISPLAY "PRONTO!"
             OPEN OUTPUT FICHEIRO
+            MOVE 0 TO WS-CONTADOR-LINHAS
             MOVE 'Primeira Linha' TO LINHA-FICHEIRO
             WRITE LINHA-FICHEIRO
+            ADD 1 TO WS-CONTADOR-LINHAS
             MOVE 'Segunda Linha' TO LINHA-FICHEIRO
             WRITE LINHA-FICHEIRO
+            ADD 1 TO WS-CONTADOR-LINHAS
             MOVE 'Terceira Linha' TO LINHA-FICHEIRO
             WRITE LINHA-FICHEIRO
+            ADD 1 TO WS-CONTADOR-LINHAS
+            STRING "TOTAL: " WS-CONTADOR-LINHAS
+                DELIMITED BY SIZE INTO LINHA-FICHEIRO
+            WRITE LINHA-FICHEIRO
             CLOSE FICHEIRO.
 
        END PROGRAM Exercicio1.
