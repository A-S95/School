@@ -11,12 +11,17 @@
        FILE-CONTROL.
            SELECT FICHEIRO ASSIGN TO 'ficheiro.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-CSV ASSIGN TO 'ficheiro.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD FICHEIRO.
        01 LINHA-FICHEIRO PIC X(80).
 
+       FD FICHEIRO-CSV.
+       01 LINHA-CSV PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 EOF-FICHEIRO PIC X VALUE 'N'.
        PROCEDURE DIVISION.
@@ -24,6 +29,7 @@
             PERFORM LEITURA.
             PERFORM ESCRITA.
             PERFORM LEITURA.
+            MOVE 0 TO RETURN-CODE
             STOP RUN.
 
            ESCRITA.
@@ -37,16 +43,23 @@
             CLOSE FICHEIRO.
 
            LEITURA.
-      * Leitura do FICHEIRO
+      * Leitura do FICHEIRO, com exportacao simultanea para CSV
             MOVE 'N' TO EOF-FICHEIRO
             DISPLAY "Leitura em Ficheiros"
             OPEN INPUT FICHEIRO
+            OPEN OUTPUT FICHEIRO-CSV
+            MOVE 'LINHA-FICHEIRO' TO LINHA-CSV
+            WRITE LINHA-CSV
             PERFORM UNTIL EOF-FICHEIRO = 'S'
                READ FICHEIRO
                    AT END MOVE 'S' TO EOF-FICHEIRO
-                   NOT AT END DISPLAY LINHA-FICHEIRO
+                   NOT AT END
+                       DISPLAY LINHA-FICHEIRO
+                       MOVE LINHA-FICHEIRO TO LINHA-CSV
+                       WRITE LINHA-CSV
                END-READ
             END-PERFORM
-            CLOSE FICHEIRO.
+            CLOSE FICHEIRO
+            CLOSE FICHEIRO-CSV.
 
        END PROGRAM ficheiros.
