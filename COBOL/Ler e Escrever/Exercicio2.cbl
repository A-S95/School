@@ -11,31 +11,79 @@
        FILE-CONTROL.
            SELECT FICHEIRO ASSIGN TO 'ficheiro1.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHEIRO-IMPRESSAO ASSIGN TO 'ficheiro1.prn'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD FICHEIRO.
        01 LINHA-FICHEIRO PIC X(80).
 
+       FD FICHEIRO-IMPRESSAO.
+       01 LINHA-IMPRESSAO PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 EOF-FICHEIRO PIC X VALUE 'N'.
+       01 WS-TOTAL-LINHAS PIC 9(5) VALUE ZEROS.
+       01 WS-USAR-IMPRESSORA PIC X VALUE 'N'.
+       01 WS-LINHAS-PAGINA PIC 9(2) VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM LEITURA.
-            STOP RUN.
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
 
            LEITURA.
-      * Leitura do FICHEIRO
+      * Leitura do FICHEIRO, com impressao opcional e paginada para
+      * ficheiro1.prn, quando o utilizador escolhe essa saida
             MOVE 'N' TO EOF-FICHEIRO
+            MOVE 0 TO WS-TOTAL-LINHAS
             DISPLAY "Leitura em Ficheiros"
             DISPLAY "--------------------"
+            DISPLAY "Imprimir tambem para ficheiro1.prn (S/N): "
+                WITH NO ADVANCING
+            ACCEPT WS-USAR-IMPRESSORA
             OPEN INPUT FICHEIRO
+            IF FUNCTION UPPER-CASE(WS-USAR-IMPRESSORA) = 'S'
+                OPEN OUTPUT FICHEIRO-IMPRESSAO
+                PERFORM CABECALHO-IMPRESSAO
+            END-IF
             PERFORM UNTIL EOF-FICHEIRO = 'S'
                READ FICHEIRO
                    AT END MOVE 'S' TO EOF-FICHEIRO
-                   NOT AT END DISPLAY LINHA-FICHEIRO
+                   NOT AT END
+                       IF LINHA-FICHEIRO(1:7) NOT = "TOTAL: "
+                           DISPLAY LINHA-FICHEIRO
+                           ADD 1 TO WS-TOTAL-LINHAS
+                           IF FUNCTION UPPER-CASE(WS-USAR-IMPRESSORA)
+                               = 'S'
+                               MOVE LINHA-FICHEIRO TO LINHA-IMPRESSAO
+                               WRITE LINHA-IMPRESSAO
+                               ADD 1 TO WS-LINHAS-PAGINA
+                               IF WS-LINHAS-PAGINA >= 20
+                                   PERFORM CABECALHO-IMPRESSAO
+                               END-IF
+                           END-IF
+                       END-IF
                END-READ
             END-PERFORM
+            IF FUNCTION UPPER-CASE(WS-USAR-IMPRESSORA) = 'S'
+                MOVE ALL "-" TO LINHA-IMPRESSAO
+                WRITE LINHA-IMPRESSAO
+                STRING "Total de linhas: " WS-TOTAL-LINHAS
+                    DELIMITED BY SIZE INTO LINHA-IMPRESSAO
+                WRITE LINHA-IMPRESSAO
+                CLOSE FICHEIRO-IMPRESSAO
+            END-IF
             CLOSE FICHEIRO.
 
+       CABECALHO-IMPRESSAO.
+      * Reemite o cabecalho a cada 20 linhas, tal como
+      * Exercicio4.cbl pagina o relatorio de ficheiro3.txt
+            MOVE 0 TO WS-LINHAS-PAGINA
+            MOVE "LISTAGEM DE ficheiro1.txt" TO LINHA-IMPRESSAO
+            WRITE LINHA-IMPRESSAO
+            MOVE ALL "-" TO LINHA-IMPRESSAO
+            WRITE LINHA-IMPRESSAO.
+
        END PROGRAM Exercicio2.
