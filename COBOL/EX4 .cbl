@@ -19,4 +19,6 @@
          ADD 1 TO N
          END-PERFORM.
 
+         MOVE 0 TO RETURN-CODE
+         GOBACK.
        END PROGRAM EX_UNTIL.
