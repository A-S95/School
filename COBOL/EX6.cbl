@@ -9,12 +9,16 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  N     PIC 99 VALUE 1.
+       01  N         PIC 99 VALUE 1.
+       01  WS-REPETE PIC 99 VALUE 5.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-        PERFORM 5 TIMES
+        DISPLAY "Quantas vezes repetir: " WITH NO ADVANCING
+        ACCEPT WS-REPETE
+        PERFORM WS-REPETE TIMES
             DISPLAY "Numero: " N
             ADD 1 TO N
         END-PERFORM.
-            STOP RUN.
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
        END PROGRAM EX_PERFORM_TIMES.
