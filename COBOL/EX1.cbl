@@ -6,22 +6,58 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX0.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-ENTRADA ASSIGN TO 'entrada.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD FICHEIRO-ENTRADA.
+       01 LINHA-ENTRADA.
+         05 ENTRADA-NUM1 PIC S9(2).
+         05 ENTRADA-NUM2 PIC S9(2).
+
        WORKING-STORAGE SECTION.
        01 NUM1 PIC S9(2).
        01 NUM2 PIC S9(2) .
        01 SOMA PIC S9(3).
+       01 WS-ENTRADA-STATUS PIC XX.
+       01 WS-EOF-ENTRADA PIC X VALUE 'N'.
+       01 WS-NUM-LINHA PIC 9(4) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Hoje esta um fantastico dia para aprender a "
      -     "programar na linguagem cobol"
-            DISPLAY "Insira um numero 1"
-            ACCEPT NUM1
-            DISPLAY "Insira um numero 2"
-            ACCEPT NUM2
-            COMPUTE SOMA=NUM1+NUM2
-            DISPLAY "SOMA : " SOMA
 
+            OPEN INPUT FICHEIRO-ENTRADA
+            IF WS-ENTRADA-STATUS = '00'
+                DISPLAY "(modo replay: valores lidos de entrada.txt)"
+                PERFORM UNTIL WS-EOF-ENTRADA = 'S'
+                    READ FICHEIRO-ENTRADA
+                        AT END
+                            MOVE 'S' TO WS-EOF-ENTRADA
+                        NOT AT END
+                            ADD 1 TO WS-NUM-LINHA
+                            MOVE ENTRADA-NUM1 TO NUM1
+                            MOVE ENTRADA-NUM2 TO NUM2
+                            COMPUTE SOMA = NUM1 + NUM2
+                            DISPLAY "Linha " WS-NUM-LINHA
+                                " - SOMA : " SOMA
+                    END-READ
+                END-PERFORM
+                CLOSE FICHEIRO-ENTRADA
+            ELSE
+                DISPLAY "Insira um numero 1"
+                ACCEPT NUM1
+                DISPLAY "Insira um numero 2"
+                ACCEPT NUM2
+                COMPUTE SOMA = NUM1 + NUM2
+                DISPLAY "SOMA : " SOMA
+            END-IF
+
+            MOVE 0 TO RETURN-CODE
             STOP RUN.
        END PROGRAM EX0.
