@@ -33,5 +33,6 @@
             DISPLAY ELEMENTO(I)
         END-PERFORM.
 
+        MOVE 0 TO RETURN-CODE
         STOP RUN.
        END PROGRAM array1.
