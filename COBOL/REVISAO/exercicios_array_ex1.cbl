@@ -1,40 +1,228 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:Exercício1  arrays
-      * Elabore um programa em cobol que tenha um array
-      * de numeros inteiros com 7 notas
-      *
-      * Solicite as notas ao utilizador e guarde-as no array
-      * Mostre as notas no ecrã
-      *
-      * Mostre a nota mais alta
-      * Mostre a nota mais baixa
-      * Mostre quantas notas são positivas >=10
-      * Mostre quantas notas são negativas <10
-
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARRAY_EX1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 N PIC 9(1).
-       01 WS-LISTA-NOTAS.
-         05 WS-NOTAS PIC 9(2) OCCURS 7 TIMES.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Exercicio 1 Arrays"
-            PERFORM VARYING N FROM 1 BY 1 UNTIL N >7
-                DISPLAY "INSIRA A NOTA PARA A POSICAO : " N
-                ACCEPT WS-NOTAS(N)
-            END-PERFORM
-
-            DISPLAY "LISTA NOTAS"
-            PERFORM VARYING N FROM 1 BY 1 UNTIL N >7
-               DISPLAY "POS : " N " : "  WS-NOTAS(N)
-           END-PERFORM
-
-            STOP RUN.
-       END PROGRAM ARRAY_EX1.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:Exercício1  arrays
+      * Elabore um programa em cobol que tenha um array
+      * de numeros inteiros com 7 notas
+      *
+      * Solicite as notas ao utilizador e guarde-as no array
+      * Mostre as notas no ecrã
+      *
+      * Mostre a nota mais alta
+      * Mostre a nota mais baixa
+      * Mostre quantas notas são positivas >=10
+      * Mostre quantas notas são negativas <10
+
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARRAY_EX1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-NOTAS ASSIGN TO 'NOTAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTAS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FICHEIRO-NOTAS.
+       01 NOTAS-REC.
+         05 REC-NOME PIC X(20).
+         05 REC-NOTA PIC S9(2)V9.
+
+       WORKING-STORAGE SECTION.
+       01 N PIC 9(1).
+       01 EOF-NOTAS PIC X VALUE 'N'.
+       01 WS-ERRO-RECONCILIACAO PIC X VALUE 'N'.
+       01 WS-NOTAS-STATUS PIC XX.
+       01 WS-LISTA-NOTAS.
+         05 WS-NOMES PIC X(20) OCCURS 7 TIMES.
+         05 WS-NOTAS PIC S9(2)V9 OCCURS 7 TIMES.
+       01 WS-LISTA-RELIDA.
+         05 WS-NOMES-RELIDA PIC X(20) OCCURS 7 TIMES.
+         05 WS-NOTAS-RELIDA PIC S9(2)V9 OCCURS 7 TIMES.
+       01 WS-NOTA-TEXTO PIC X(6).
+       01 WS-NOME-TEXTO PIC X(20).
+       01 WS-NOTA-MAIS-ALTA  PIC S9(2)V9.
+       01 WS-NOTA-MAIS-BAIXA PIC S9(2)V9.
+       01 WS-CONTA-APROVADAS PIC 9(1).
+       01 WS-CONTA-REPROVADAS PIC 9(1).
+       01 WS-CONTA-POSITIVAS PIC 9(1).
+       01 WS-CONTA-NEGATIVAS PIC 9(1).
+       01 WS-CLASSIFICACAO PIC X(9) OCCURS 7 TIMES.
+       01 WS-LIMITE-APROVACAO PIC S9(2)V9 VALUE 10.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Exercicio 1 Arrays"
+            PERFORM CARREGAR-NOTAS
+
+            DISPLAY "NOTA MINIMA PARA APROVACAO (ENTER = 10): "
+                WITH NO ADVANCING
+            ACCEPT WS-LIMITE-APROVACAO
+            IF WS-LIMITE-APROVACAO = ZEROS
+                MOVE 10 TO WS-LIMITE-APROVACAO
+            END-IF
+
+            PERFORM VARYING N FROM 1 BY 1 UNTIL N >7
+                DISPLAY "POSICAO " N " - NOME ATUAL: " WS-NOMES(N)
+                DISPLAY "NOVO NOME (ENTER = manter o atual): "
+                    WITH NO ADVANCING
+                MOVE SPACES TO WS-NOME-TEXTO
+                ACCEPT WS-NOME-TEXTO
+                IF WS-NOME-TEXTO NOT = SPACES
+                    MOVE WS-NOME-TEXTO TO WS-NOMES(N)
+                END-IF
+                DISPLAY "POSICAO " N " - NOTA ATUAL: " WS-NOTAS(N)
+                DISPLAY "NOVA NOTA (ex: 13.5, ENTER = manter a atual): "
+                    WITH NO ADVANCING
+                MOVE SPACES TO WS-NOTA-TEXTO
+                ACCEPT WS-NOTA-TEXTO
+                IF WS-NOTA-TEXTO NOT = SPACES
+                    COMPUTE WS-NOTAS(N) = FUNCTION NUMVAL(WS-NOTA-TEXTO)
+                END-IF
+            END-PERFORM
+
+            PERFORM GRAVAR-NOTAS
+
+            PERFORM CLASSIFICA-NOTAS
+
+            DISPLAY "LISTA NOTAS"
+            PERFORM VARYING N FROM 1 BY 1 UNTIL N >7
+               DISPLAY "POS : " N " : " WS-NOMES(N) " : " WS-NOTAS(N)
+                   " : " WS-CLASSIFICACAO(N)
+           END-PERFORM
+
+            PERFORM CALCULA-NOTA-MAIS-ALTA
+            PERFORM CALCULA-NOTA-MAIS-BAIXA
+            PERFORM CONTA-APROVADAS-REPROVADAS
+            PERFORM CONTA-POSITIVAS-NEGATIVAS
+            PERFORM RECONCILIA-COM-FICHEIRO
+
+            DISPLAY "Nota mais alta  : " WS-NOTA-MAIS-ALTA
+            DISPLAY "Nota mais baixa : " WS-NOTA-MAIS-BAIXA
+            DISPLAY "Notas >= " WS-LIMITE-APROVACAO " : "
+                WS-CONTA-APROVADAS
+            DISPLAY "Notas < " WS-LIMITE-APROVACAO "  : "
+                WS-CONTA-REPROVADAS
+            DISPLAY "Notas positivas : " WS-CONTA-POSITIVAS
+            DISPLAY "Notas negativas : " WS-CONTA-NEGATIVAS
+
+            IF WS-ERRO-RECONCILIACAO = 'S'
+                MOVE 16 TO RETURN-CODE
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF
+            GOBACK.
+
+       CALCULA-NOTA-MAIS-ALTA.
+           MOVE WS-NOTAS(1) TO WS-NOTA-MAIS-ALTA
+           PERFORM VARYING N FROM 2 BY 1 UNTIL N > 7
+               IF WS-NOTAS(N) > WS-NOTA-MAIS-ALTA
+                   MOVE WS-NOTAS(N) TO WS-NOTA-MAIS-ALTA
+               END-IF
+           END-PERFORM.
+
+       CALCULA-NOTA-MAIS-BAIXA.
+           MOVE WS-NOTAS(1) TO WS-NOTA-MAIS-BAIXA
+           PERFORM VARYING N FROM 2 BY 1 UNTIL N > 7
+               IF WS-NOTAS(N) < WS-NOTA-MAIS-BAIXA
+                   MOVE WS-NOTAS(N) TO WS-NOTA-MAIS-BAIXA
+               END-IF
+           END-PERFORM.
+
+       CLASSIFICA-NOTAS.
+           PERFORM VARYING N FROM 1 BY 1 UNTIL N > 7
+               IF WS-NOTAS(N) >= WS-LIMITE-APROVACAO
+                   MOVE "APROVADO" TO WS-CLASSIFICACAO(N)
+               ELSE
+                   MOVE "REPROVADO" TO WS-CLASSIFICACAO(N)
+               END-IF
+           END-PERFORM.
+
+       CONTA-APROVADAS-REPROVADAS.
+           MOVE 0 TO WS-CONTA-APROVADAS
+           MOVE 0 TO WS-CONTA-REPROVADAS
+           PERFORM VARYING N FROM 1 BY 1 UNTIL N > 7
+               IF WS-NOTAS(N) >= WS-LIMITE-APROVACAO
+                   ADD 1 TO WS-CONTA-APROVADAS
+               ELSE
+                   ADD 1 TO WS-CONTA-REPROVADAS
+               END-IF
+           END-PERFORM.
+
+       CONTA-POSITIVAS-NEGATIVAS.
+           MOVE 0 TO WS-CONTA-POSITIVAS
+           MOVE 0 TO WS-CONTA-NEGATIVAS
+           PERFORM VARYING N FROM 1 BY 1 UNTIL N > 7
+               IF WS-NOTAS(N) < 0
+                   ADD 1 TO WS-CONTA-NEGATIVAS
+               ELSE
+                   ADD 1 TO WS-CONTA-POSITIVAS
+               END-IF
+           END-PERFORM.
+
+       CARREGAR-NOTAS.
+      * Repoe os nomes/notas da sessao anterior, se o ficheiro existir
+           MOVE 'N' TO EOF-NOTAS
+           OPEN INPUT FICHEIRO-NOTAS
+           IF WS-NOTAS-STATUS NOT = '00'
+               DISPLAY "NOTAS.DAT nao encontrado, a comecar vazio"
+           ELSE
+               PERFORM VARYING N FROM 1 BY 1 UNTIL N > 7
+                   OR EOF-NOTAS = 'S'
+                   READ FICHEIRO-NOTAS
+                       AT END
+                           MOVE 'S' TO EOF-NOTAS
+                       NOT AT END
+                           MOVE REC-NOME TO WS-NOMES(N)
+                           MOVE REC-NOTA TO WS-NOTAS(N)
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-NOTAS
+           END-IF.
+
+       GRAVAR-NOTAS.
+           OPEN OUTPUT FICHEIRO-NOTAS
+           PERFORM VARYING N FROM 1 BY 1 UNTIL N > 7
+               MOVE WS-NOMES(N) TO REC-NOME
+               MOVE WS-NOTAS(N) TO REC-NOTA
+               WRITE NOTAS-REC
+           END-PERFORM
+           CLOSE FICHEIRO-NOTAS.
+
+       RECONCILIA-COM-FICHEIRO.
+      * Relê o NOTAS.DAT recem-gravado e compara-o, posicao a
+      * posicao, com o que deveria ter sido gravado, para apanhar
+      * uma gravacao mal sucedida antes de confiar no ficheiro
+           DISPLAY "RECONCILIACAO COM NOTAS.DAT"
+           MOVE 'N' TO EOF-NOTAS
+           OPEN INPUT FICHEIRO-NOTAS
+           IF WS-NOTAS-STATUS NOT = '00'
+               DISPLAY "FALHA NA GRAVACAO: NOTAS.DAT ilegivel"
+               MOVE 'S' TO WS-ERRO-RECONCILIACAO
+           ELSE
+               PERFORM VARYING N FROM 1 BY 1 UNTIL N > 7
+                   OR EOF-NOTAS = 'S'
+                   READ FICHEIRO-NOTAS
+                       AT END
+                           MOVE 'S' TO EOF-NOTAS
+                       NOT AT END
+                           MOVE REC-NOME TO WS-NOMES-RELIDA(N)
+                           MOVE REC-NOTA TO WS-NOTAS-RELIDA(N)
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-NOTAS
+               PERFORM VARYING N FROM 1 BY 1 UNTIL N > 7
+                   IF WS-NOMES(N) NOT = WS-NOMES-RELIDA(N) OR
+                       WS-NOTAS(N) NOT = WS-NOTAS-RELIDA(N)
+                       DISPLAY "POS " N " nao confere: gravado '"
+                           WS-NOMES(N) "' / " WS-NOTAS(N)
+                           "' lido do ficheiro '"
+                           WS-NOMES-RELIDA(N) "' / " WS-NOTAS-RELIDA(N)
+                       MOVE 'S' TO WS-ERRO-RECONCILIACAO
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       END PROGRAM ARRAY_EX1.
