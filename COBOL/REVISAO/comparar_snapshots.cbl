@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Compara dois ficheiros de snapshot do array gravados
+      *          por Exercicio3.cbl (GRAVAR-SNAPSHOT), posicao a
+      *          posicao, reportando quais mudaram e por quanto
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPARAR-SNAPSHOTS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-A ASSIGN TO WS-NOME-A
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-A.
+           SELECT FICHEIRO-B ASSIGN TO WS-NOME-B
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-B.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FICHEIRO-A.
+       01 SNAPSHOT-REC-A PIC 9(3).
+       FD FICHEIRO-B.
+       01 SNAPSHOT-REC-B PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NOME-A PIC X(40).
+       01 WS-NOME-B PIC X(40).
+       01 WS-STATUS-A PIC XX.
+       01 WS-STATUS-B PIC XX.
+       01 EOF-A PIC X VALUE 'N'.
+       01 EOF-B PIC X VALUE 'N'.
+       01 ARRAY-SNAPSHOT-A.
+         05 ELEMENTO-A PIC 9(3) OCCURS 50 TIMES.
+       01 ARRAY-SNAPSHOT-B.
+         05 ELEMENTO-B PIC 9(3) OCCURS 50 TIMES.
+       01 I PIC 9(2).
+       01 WS-TOTAL-A PIC 9(2) VALUE 0.
+       01 WS-TOTAL-B PIC 9(2) VALUE 0.
+       01 WS-TOTAL-COMUM PIC 9(2) VALUE 0.
+       01 WS-DIFERENCA PIC S9(4).
+       01 WS-TOTAL-DIFERENCAS PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Comparar dois snapshots do array"
+           DISPLAY "Ficheiro mais antigo: " WITH NO ADVANCING
+           ACCEPT WS-NOME-A
+           DISPLAY "Ficheiro mais recente: " WITH NO ADVANCING
+           ACCEPT WS-NOME-B
+
+           PERFORM CARREGAR-SNAPSHOT-A
+           PERFORM CARREGAR-SNAPSHOT-B
+
+           IF WS-STATUS-A NOT = '00' OR WS-STATUS-B NOT = '00'
+               DISPLAY "Um dos ficheiros de snapshot nao foi encontrado"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM COMPARAR-POSICOES
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       CARREGAR-SNAPSHOT-A.
+           MOVE 'N' TO EOF-A
+           MOVE 0 TO WS-TOTAL-A
+           OPEN INPUT FICHEIRO-A
+           IF WS-STATUS-A = '00'
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
+                   OR EOF-A = 'S'
+                   READ FICHEIRO-A
+                       AT END
+                           MOVE 'S' TO EOF-A
+                       NOT AT END
+                           MOVE SNAPSHOT-REC-A TO ELEMENTO-A(I)
+                           MOVE I TO WS-TOTAL-A
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-A
+           END-IF.
+
+       CARREGAR-SNAPSHOT-B.
+           MOVE 'N' TO EOF-B
+           MOVE 0 TO WS-TOTAL-B
+           OPEN INPUT FICHEIRO-B
+           IF WS-STATUS-B = '00'
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
+                   OR EOF-B = 'S'
+                   READ FICHEIRO-B
+                       AT END
+                           MOVE 'S' TO EOF-B
+                       NOT AT END
+                           MOVE SNAPSHOT-REC-B TO ELEMENTO-B(I)
+                           MOVE I TO WS-TOTAL-B
+                   END-READ
+               END-PERFORM
+               CLOSE FICHEIRO-B
+           END-IF.
+
+       COMPARAR-POSICOES.
+           DISPLAY "COMPARACAO ENTRE OS DOIS SNAPSHOTS"
+           MOVE 0 TO WS-TOTAL-DIFERENCAS
+           MOVE WS-TOTAL-A TO WS-TOTAL-COMUM
+           IF WS-TOTAL-B < WS-TOTAL-A
+               MOVE WS-TOTAL-B TO WS-TOTAL-COMUM
+           END-IF
+           IF WS-TOTAL-A NOT = WS-TOTAL-B
+               DISPLAY "Aviso: snapshots com tamanhos diferentes ("
+                   WS-TOTAL-A " e " WS-TOTAL-B " posicoes)"
+           END-IF
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TOTAL-COMUM
+               IF ELEMENTO-A(I) NOT = ELEMENTO-B(I)
+                   ADD 1 TO WS-TOTAL-DIFERENCAS
+                   COMPUTE WS-DIFERENCA =
+                       ELEMENTO-B(I) - ELEMENTO-A(I)
+                   DISPLAY "POS " I " : " ELEMENTO-A(I) " -> "
+                       ELEMENTO-B(I) " (" WS-DIFERENCA ")"
+               END-IF
+           END-PERFORM
+           IF WS-TOTAL-DIFERENCAS = 0
+               DISPLAY "Sem alteracoes entre os dois snapshots"
+           ELSE
+               DISPLAY WS-TOTAL-DIFERENCAS " posicao(oes) alterada(s)"
+           END-IF.
+
+       END PROGRAM COMPARAR-SNAPSHOTS.
