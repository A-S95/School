@@ -10,6 +10,9 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 WS-OPCAO PIC 9 VALUE 9.
+       01 WS-NUM1 PIC S9(5)V99.
+       01 WS-NUM2 PIC S9(5)V99.
+       01 WS-RESULTADO PIC S9(7)V99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM UNTIL WS-OPCAO =0
@@ -26,13 +29,41 @@
                 EVALUATE WS-OPCAO
                    WHEN 1
                        DISPLAY "Escolheu a soma "
+                       PERFORM PEDE-OPERANDOS
+                       COMPUTE WS-RESULTADO = WS-NUM1 + WS-NUM2
+                       DISPLAY "Resultado: " WS-RESULTADO
                   WHEN 2
                        DISPLAY "Escolheu subtracao"
+                       PERFORM PEDE-OPERANDOS
+                       COMPUTE WS-RESULTADO = WS-NUM1 - WS-NUM2
+                       DISPLAY "Resultado: " WS-RESULTADO
+                   WHEN 3
+                       DISPLAY "Escolheu multiplicacao"
+                       PERFORM PEDE-OPERANDOS
+                       COMPUTE WS-RESULTADO = WS-NUM1 * WS-NUM2
+                       DISPLAY "Resultado: " WS-RESULTADO
+                   WHEN 4
+                       DISPLAY "Escolheu divisao"
+                       PERFORM PEDE-OPERANDOS
+                       IF WS-NUM2 = 0
+                           DISPLAY "Nao e possivel dividir por zero"
+                       ELSE
+                           COMPUTE WS-RESULTADO = WS-NUM1 / WS-NUM2
+                           DISPLAY "Resultado: " WS-RESULTADO
+                       END-IF
                    WHEN 0
                        DISPLAY "Adeus"
 
                 END-EVALUATE
 
            END-PERFORM
-            STOP RUN.
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
+
+       PEDE-OPERANDOS.
+           DISPLAY "Insira o primeiro numero: "
+           ACCEPT WS-NUM1
+           DISPLAY "Insira o segundo numero: "
+           ACCEPT WS-NUM2.
+
        END PROGRAM EX_CALCULADORA.
