@@ -6,25 +6,44 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX_PROCEDIMENTO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-LOG ASSIGN TO 'comparisons-log.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD FICHEIRO-LOG.
+       01 LINHA-LOG PIC X(80).
+
        WORKING-STORAGE SECTION.
           01 NUM1       PIC 9(4) VALUE 10.
           01 NUM2       PIC 9(4) VALUE 20.
           01 RESULTADO  PIC 9(5).
+          01 WS-RESULTADO-SINAL PIC S9(5).
+          01 WS-RESULTADO-DIV   PIC S9(5)V99.
+          01 WS-MAIOR            PIC 9(4).
+          01 WS-DATA-HORA.
+            05 WS-DATA PIC 9(8).
+            05 WS-HORA PIC 9(6).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM MOSTRA_BARRAS.
             PERFORM MOSTRA_TITULO.
             PERFORM MOSTRA_BARRAS.
-            PERFORM CALCULA-SOMA.
             DISPLAY "insira n1 : "
             ACCEPT NUM1
             DISPLAY "insira n~2 : "
             ACCEPT NUM2
+            PERFORM CALCULA-SOMA.
             PERFORM VERIFICA_MAIOR.
+            PERFORM CALCULA-SUBTRACAO.
+            PERFORM CALCULA-MULTIPLICACAO.
+            PERFORM CALCULA-DIVISAO.
 
-            STOP RUN.
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
 
 
        CALCULA-SOMA.
@@ -36,10 +55,40 @@
            DISPLAY "####################".
        VERIFICA_MAIOR.
            IF NUM1 > NUM2
+               MOVE NUM1 TO WS-MAIOR
                DISPLAY "Maior :", NUM1
            ELSE IF NUM2>NUM1
+               MOVE NUM2 TO WS-MAIOR
                DISPLAY "Maior :", NUM2
            ELSE
+               MOVE NUM1 TO WS-MAIOR
                DISPLAY "numeros iguais".
+           PERFORM REGISTA-COMPARACAO.
+
+       REGISTA-COMPARACAO.
+      * Acrescenta cada comparacao ao ficheiro de resultados
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+           OPEN EXTEND FICHEIRO-LOG
+           STRING WS-DATA "-" WS-HORA " NUM1=" NUM1
+               " NUM2=" NUM2 " MAIOR=" WS-MAIOR
+               DELIMITED BY SIZE INTO LINHA-LOG
+           WRITE LINHA-LOG
+           CLOSE FICHEIRO-LOG.
+
+       CALCULA-SUBTRACAO.
+          COMPUTE WS-RESULTADO-SINAL = NUM1 - NUM2.
+          DISPLAY "Resultado da subtracao: " WS-RESULTADO-SINAL.
+
+       CALCULA-MULTIPLICACAO.
+          COMPUTE WS-RESULTADO-SINAL = NUM1 * NUM2.
+          DISPLAY "Resultado da multiplicacao: " WS-RESULTADO-SINAL.
+
+       CALCULA-DIVISAO.
+           IF NUM2 = 0
+               DISPLAY "Nao e possivel dividir por zero"
+           ELSE
+               COMPUTE WS-RESULTADO-DIV = NUM1 / NUM2
+               DISPLAY "Resultado da divisao: " WS-RESULTADO-DIV
+           END-IF.
 
        END PROGRAM EX_PROCEDIMENTO.
