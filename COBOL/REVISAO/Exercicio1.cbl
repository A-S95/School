@@ -11,20 +11,40 @@
        WORKING-STORAGE SECTION.
        01 I PIC 9(2).
        01 num pic 9(1).
+       01 WS-GERAR-TESTE PIC X VALUE 'N'.
+       01 WS-TOTAL-ELEMENTOS PIC 9(2) VALUE 5.
        01 MEU-ARRAY.
-         05 ELEMENTO PIC 9(3) OCCURS 5 TIMES.
+         05 ELEMENTO PIC 9(3)
+            OCCURS 1 TO 50 TIMES DEPENDING ON WS-TOTAL-ELEMENTOS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
         DISPLAY "Ex array"
 
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-           DISPLAY "Insira um numero para a pos ", I
-           accept ELEMENTO(I)
-        END-PERFORM.
+        DISPLAY "Quantas posicoes (1-50): " WITH NO ADVANCING
+        ACCEPT WS-TOTAL-ELEMENTOS
+        IF WS-TOTAL-ELEMENTOS < 1 OR WS-TOTAL-ELEMENTOS > 50
+            MOVE 5 TO WS-TOTAL-ELEMENTOS
+        END-IF
+
+        DISPLAY "Gerar dados de teste automaticamente (S/N): "
+            WITH NO ADVANCING
+        ACCEPT WS-GERAR-TESTE
+        IF FUNCTION UPPER-CASE(WS-GERAR-TESTE) = 'S'
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TOTAL-ELEMENTOS
+               COMPUTE ELEMENTO(I) = FUNCTION RANDOM * 999
+            END-PERFORM
+            DISPLAY "Array preenchido com dados de teste"
+        ELSE
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TOTAL-ELEMENTOS
+               DISPLAY "Insira um numero para a pos ", I
+               accept ELEMENTO(I)
+            END-PERFORM
+        END-IF.
 
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TOTAL-ELEMENTOS
             DISPLAY ELEMENTO(I)
         END-PERFORM.
 
+        MOVE 0 TO RETURN-CODE
         STOP RUN.
        END PROGRAM array1.
