@@ -6,9 +6,24 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. array1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-SNAPSHOT ASSIGN TO WS-NOME-SNAPSHOT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SNAPSHOT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD FICHEIRO-SNAPSHOT.
+       01 SNAPSHOT-REC PIC 9(3).
+
        WORKING-STORAGE SECTION.
+       01 WS-SNAPSHOT-STATUS PIC XX.
+       01 WS-NOME-SNAPSHOT PIC X(40).
+       01 WS-DATA-HORA-SNAPSHOT.
+         05 WS-DATA-SNAPSHOT PIC 9(8).
+         05 WS-HORA-SNAPSHOT PIC 9(6).
        01 I PIC 9(2).
        01 AUX PIC 9(2).
        01 MINIMO PIC 9(5).
@@ -17,9 +32,18 @@
 
        01 ESCOLHA PIC 9(2).
        01 VALOR PIC 9(2).
+       01 WS-PROCURA PIC 9(3).
+       01 WS-ENCONTROU PIC X VALUE 'N'.
+       01 WS-ERRO-SNAPSHOT PIC X VALUE 'N'.
+       01 WS-TEMP PIC 9(3).
+       01 WS-SENTIDO PIC 9 VALUE 1.
+       01 WS-ULTIMA-POSICAO-EDITADA PIC 9(2) VALUE 0.
+       01 WS-ULTIMO-VALOR-ANTERIOR PIC 9(3).
 
+       01 WS-TOTAL-ELEMENTOS PIC 9(2) VALUE 10.
        01 MEU-ARRAY.
-         05 ELEMENTO PIC 9(3) OCCURS 10 TIMES.
+         05 ELEMENTO PIC 9(3)
+            OCCURS 1 TO 50 TIMES DEPENDING ON WS-TOTAL-ELEMENTOS.
 
        01 WS-LINHA PIC X(50) VALUE ALL "-".
        01 WS-LINHA-DUPLA PIC X(50) VALUE ALL "=".
@@ -36,6 +60,11 @@
                 DISPLAY "4 - EDITAR"
                 DISPLAY "5 - MAIOR"
                 DISPLAY "6 - MENOR"
+                DISPLAY "7 - PROCURAR VALOR"
+                DISPLAY "8 - ORDENAR"
+                DISPLAY "9 - GERAR DADOS DE TESTE"
+                DISPLAY "10 - DESFAZER ULTIMA EDICAO"
+                DISPLAY "11 - GRAVAR SNAPSHOT DO ARRAY"
                 DISPLAY "0 - SAIR"
                 DISPLAY WS-LINHA
                 DISPLAY "ESCOLHA UMA OPCAO: "
@@ -60,58 +89,179 @@
                    WHEN 6
                        DISPLAY "Escolheu o menor "
                        PERFORM CALCULA-MINIMO
+                   WHEN 7
+                       DISPLAY "Escolheu procurar um valor "
+                       PERFORM PROCURAR-VALOR
+                   WHEN 8
+                       DISPLAY "Escolheu ordenar o array "
+                       PERFORM ORDENAR
+                   WHEN 9
+                       DISPLAY "A gerar dados de teste "
+                       PERFORM GERAR-DADOS-TESTE
+                   WHEN 10
+                       DISPLAY "A desfazer a ultima edicao "
+                       PERFORM DESFAZER-ULTIMA-EDICAO
+                   WHEN 11
+                       DISPLAY "A gravar snapshot do array "
+                       PERFORM GRAVAR-SNAPSHOT
                    WHEN 0
+                       PERFORM GRAVAR-SNAPSHOT
                        DISPLAY "Obrigado. "
                        DISPLAY "Fim do programa "
                    END-EVALUATE
                DISPLAY WS-LINHA
            END-PERFORM.
+       IF WS-ERRO-SNAPSHOT = 'S'
+           MOVE 16 TO RETURN-CODE
+       ELSE
+           MOVE 0 TO RETURN-CODE
+       END-IF
        STOP RUN.
 
        INSERIR-VALORES.
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+           DISPLAY "Quantas posicoes (1-50): " WITH NO ADVANCING
+           ACCEPT WS-TOTAL-ELEMENTOS
+           IF WS-TOTAL-ELEMENTOS < 1 OR WS-TOTAL-ELEMENTOS > 50
+               MOVE 10 TO WS-TOTAL-ELEMENTOS
+           END-IF
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TOTAL-ELEMENTOS
            DISPLAY "Insira um numero para a posicao " I
            accept ELEMENTO(I)
         END-PERFORM.
 
        LISTAR-VALORES.
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+        PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TOTAL-ELEMENTOS
            DISPLAY ELEMENTO(I)
         END-PERFORM.
 
+       GERAR-DADOS-TESTE.
+      * Preenche o array com valores aleatorios, sem pedir ao utilizador
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TOTAL-ELEMENTOS
+               COMPUTE ELEMENTO(I) =
+                   FUNCTION RANDOM * 999
+           END-PERFORM
+           DISPLAY "Array preenchido com dados de teste"
+           PERFORM LISTAR-VALORES.
+
        APAGAR-VALORES.
            DISPLAY "Escolha a posicao que quer apagar"
-           ACCEPT ESCOLHA
+           PERFORM PEDE-POSICAO-VALIDA
            DISPLAY "O valor da posicao " ESCOLHA, "foi alterado para "
            " zero"
            MOVE 0 TO ELEMENTO(ESCOLHA).
 
        EDITAR-VALORES.
            DISPLAY "Qual a posicao que pretende alterar? "
-           ACCEPT ESCOLHA
+           PERFORM PEDE-POSICAO-VALIDA
+
+           MOVE ESCOLHA TO WS-ULTIMA-POSICAO-EDITADA
+           MOVE ELEMENTO(ESCOLHA) TO WS-ULTIMO-VALOR-ANTERIOR
 
            DISPLAY "Insira o valor pretendido: "
            ACCEPT VALOR
            MOVE VALOR TO ELEMENTO(ESCOLHA).
 
+       DESFAZER-ULTIMA-EDICAO.
+           IF WS-ULTIMA-POSICAO-EDITADA = 0
+               DISPLAY "Nao ha nenhuma edicao para desfazer"
+           ELSE
+               MOVE WS-ULTIMO-VALOR-ANTERIOR
+                   TO ELEMENTO(WS-ULTIMA-POSICAO-EDITADA)
+               DISPLAY "Posicao " WS-ULTIMA-POSICAO-EDITADA
+                   " restaurada para " WS-ULTIMO-VALOR-ANTERIOR
+               MOVE 0 TO WS-ULTIMA-POSICAO-EDITADA
+           END-IF.
+
+       GRAVAR-SNAPSHOT.
+      * Cada chamada grava um ficheiro com nome datado (nunca
+      * sobrescrevendo um snapshot anterior), para que o programa
+      * comparar_snapshots.cbl possa depois comparar duas sessoes
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SNAPSHOT
+           STRING "array-snapshot-" WS-DATA-SNAPSHOT "-"
+               WS-HORA-SNAPSHOT ".txt" DELIMITED BY SIZE
+               INTO WS-NOME-SNAPSHOT
+           OPEN OUTPUT FICHEIRO-SNAPSHOT
+           IF WS-SNAPSHOT-STATUS NOT = '00'
+               DISPLAY "Erro ao criar o ficheiro de snapshot"
+               MOVE 'S' TO WS-ERRO-SNAPSHOT
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > WS-TOTAL-ELEMENTOS
+                   MOVE ELEMENTO(I) TO SNAPSHOT-REC
+                   WRITE SNAPSHOT-REC
+               END-PERFORM
+               CLOSE FICHEIRO-SNAPSHOT
+               DISPLAY "Snapshot gravado em "
+                   FUNCTION TRIM(WS-NOME-SNAPSHOT)
+           END-IF.
+
+       PEDE-POSICAO-VALIDA.
+           ACCEPT ESCOLHA
+           PERFORM UNTIL ESCOLHA >= 1 AND ESCOLHA <= WS-TOTAL-ELEMENTOS
+               DISPLAY "Posicao invalida, insira um valor entre 1 e "
+                   WS-TOTAL-ELEMENTOS
+               ACCEPT ESCOLHA
+           END-PERFORM.
+
+       PROCURAR-VALOR.
+           DISPLAY "Qual o valor a procurar? "
+           ACCEPT WS-PROCURA
+           MOVE 'N' TO WS-ENCONTROU
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TOTAL-ELEMENTOS
+               IF ELEMENTO(I) = WS-PROCURA
+                   DISPLAY "Valor encontrado na posicao " I
+                   MOVE 'S' TO WS-ENCONTROU
+               END-IF
+           END-PERFORM
+           IF WS-ENCONTROU = 'N'
+               DISPLAY "Valor nao encontrado no array"
+           END-IF.
+
+       ORDENAR.
+           DISPLAY "Ordenar 1-ASCENDENTE 2-DESCENDENTE: "
+           ACCEPT WS-SENTIDO
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > WS-TOTAL-ELEMENTOS - 1
+               PERFORM VARYING AUX FROM 1 BY 1
+                   UNTIL AUX > WS-TOTAL-ELEMENTOS - I
+                   IF WS-SENTIDO = 2
+                       IF ELEMENTO(AUX) < ELEMENTO(AUX + 1)
+                           MOVE ELEMENTO(AUX) TO WS-TEMP
+                           MOVE ELEMENTO(AUX + 1) TO ELEMENTO(AUX)
+                           MOVE WS-TEMP TO ELEMENTO(AUX + 1)
+                       END-IF
+                   ELSE
+                       IF ELEMENTO(AUX) > ELEMENTO(AUX + 1)
+                           MOVE ELEMENTO(AUX) TO WS-TEMP
+                           MOVE ELEMENTO(AUX + 1) TO ELEMENTO(AUX)
+                           MOVE WS-TEMP TO ELEMENTO(AUX + 1)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           DISPLAY "Array ordenado"
+           PERFORM LISTAR-VALORES.
+
        CALCULA-MAXIMO.
            COMPUTE MAXIMO = ELEMENTO(1)
-        PERFORM VARYING I FROM 2 BY 1 UNTIL I > 5
+        PERFORM VARYING I FROM 2 BY 1 UNTIL I > WS-TOTAL-ELEMENTOS
            IF ELEMENTO(I) > MAXIMO
                COMPUTE MAXIMO = ELEMENTO(I)
            END-IF
         END-PERFORM.
            DISPLAY WS-LINHA-DUPLA
-           DISPLAY "O valor maximo guardado e: " MAXIMO.
+           DISPLAY "O valor maximo guardado e: " MAXIMO
+           DISPLAY "(comparadas " WS-TOTAL-ELEMENTOS " posicoes)".
 
        CALCULA-MINIMO.
            COMPUTE MINIMO = ELEMENTO(1)
-        PERFORM VARYING I FROM 2 BY 1 UNTIL I > 5
+        PERFORM VARYING I FROM 2 BY 1 UNTIL I > WS-TOTAL-ELEMENTOS
            IF ELEMENTO(I) < MINIMO
                COMPUTE MINIMO = ELEMENTO(I)
            END-IF
         END-PERFORM.
            DISPLAY WS-LINHA-DUPLA
-           DISPLAY "O valor minimo guardado e: " MINIMO.
+           DISPLAY "O valor minimo guardado e: " MINIMO
+           DISPLAY "(comparadas " WS-TOTAL-ELEMENTOS " posicoes)".
 
        END PROGRAM array1.
