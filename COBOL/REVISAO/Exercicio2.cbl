@@ -6,8 +6,17 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. array1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-LOG ASSIGN TO 'totals-log.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD FICHEIRO-LOG.
+       01 LINHA-LOG PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 I PIC 9(2).
        01 AUX PIC 9(2).
@@ -16,9 +25,19 @@
        01 MINIMO PIC 9(5).
        01 MAXIMO PIC 9(5).
        01 WS-OPCAO PIC 9 VALUE 9.
+       01 WS-DATA-HORA.
+         05 WS-DATA PIC 9(8).
+         05 WS-HORA PIC 9(6).
 
+       01 WS-GERAR-TESTE PIC X VALUE 'N'.
+       01 WS-TIPO-REGISTO PIC X(5).
+       01 WS-SEMANA PIC 9 VALUE 1.
+       01 WS-SEMANA-CALCULO PIC 9 VALUE 0.
+       01 WS-TOTAL-ELEMENTOS PIC 9(2) VALUE 5.
        01 MEU-ARRAY.
-         05 ELEMENTO PIC 9(3) OCCURS 5 TIMES.
+         05 SEMANA OCCURS 4 TIMES.
+            10 ELEMENTO PIC 9(3)
+               OCCURS 1 TO 50 TIMES DEPENDING ON WS-TOTAL-ELEMENTOS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -60,50 +79,172 @@
                    END-EVALUATE
 
            END-PERFORM.
+       MOVE 0 TO RETURN-CODE
        STOP RUN.
 
        CONSTRUIR-ARRAY.
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-           DISPLAY "Insira um numero para a pos " I
-           accept ELEMENTO(I)
-        END-PERFORM.
+           DISPLAY "Quantas posicoes por semana (1-50): "
+               WITH NO ADVANCING
+           ACCEPT WS-TOTAL-ELEMENTOS
+           IF WS-TOTAL-ELEMENTOS < 1 OR WS-TOTAL-ELEMENTOS > 50
+               MOVE 5 TO WS-TOTAL-ELEMENTOS
+           END-IF
+           DISPLAY "Qual semana (1-4): " WITH NO ADVANCING
+           ACCEPT WS-SEMANA
+           DISPLAY "Gerar dados de teste automaticamente (S/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-GERAR-TESTE
+           IF FUNCTION UPPER-CASE(WS-GERAR-TESTE) = 'S'
+               PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > WS-TOTAL-ELEMENTOS
+                   COMPUTE ELEMENTO(WS-SEMANA, I) = FUNCTION RANDOM * 999
+               END-PERFORM
+               DISPLAY "Semana " WS-SEMANA
+                   " preenchida com dados de teste"
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > WS-TOTAL-ELEMENTOS
+                  DISPLAY "Insira um numero para a semana " WS-SEMANA
+                      " pos " I
+                  ACCEPT ELEMENTO(WS-SEMANA, I)
+               END-PERFORM
+           END-IF.
 
        MOSTRAR-ARRAY.
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-           DISPLAY ELEMENTO(I)
+        PERFORM VARYING WS-SEMANA FROM 1 BY 1 UNTIL WS-SEMANA > 4
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TOTAL-ELEMENTOS
+              DISPLAY "Semana " WS-SEMANA " pos " I " : "
+                  ELEMENTO(WS-SEMANA, I)
+           END-PERFORM
         END-PERFORM.
 
 
+       PEDE-SEMANA-CALCULO.
+           DISPLAY "Semana 1-4, ou 0 para todas: " WITH NO ADVANCING
+           ACCEPT WS-SEMANA-CALCULO
+           PERFORM UNTIL WS-SEMANA-CALCULO >= 0
+               AND WS-SEMANA-CALCULO <= 4
+               DISPLAY "Valor invalido, insira 0 a 4: "
+                   WITH NO ADVANCING
+               ACCEPT WS-SEMANA-CALCULO
+           END-PERFORM.
+
        CALCULA-SOMA.
-        PERFORM VARYING AUX FROM 1 BY 1 UNTIL AUX > 5
-           COMPUTE SOMA = SOMA + ELEMENTO(AUX)
-        END-PERFORM.
-           DISPLAY SOMA.
+           PERFORM PEDE-SEMANA-CALCULO
+           MOVE 0 TO SOMA
+           IF WS-SEMANA-CALCULO = 0
+               PERFORM VARYING WS-SEMANA FROM 1 BY 1
+                   UNTIL WS-SEMANA > 4
+                  PERFORM VARYING AUX FROM 1 BY 1
+                      UNTIL AUX > WS-TOTAL-ELEMENTOS
+                     COMPUTE SOMA = SOMA + ELEMENTO(WS-SEMANA, AUX)
+                  END-PERFORM
+               END-PERFORM
+               DISPLAY "Soma de todas as semanas: " SOMA
+           ELSE
+               PERFORM VARYING AUX FROM 1 BY 1
+                   UNTIL AUX > WS-TOTAL-ELEMENTOS
+                  COMPUTE SOMA =
+                      SOMA + ELEMENTO(WS-SEMANA-CALCULO, AUX)
+               END-PERFORM
+               DISPLAY "Soma da semana " WS-SEMANA-CALCULO ": " SOMA
+           END-IF.
+           MOVE "SOMA" TO WS-TIPO-REGISTO
+           PERFORM REGISTA-TOTAIS.
 
        CALCULA-MEDIA.
-        PERFORM VARYING AUX FROM 1 BY 1 UNTIL AUX > 5
-           COMPUTE SOMA = SOMA + ELEMENTO(AUX)
-        END-PERFORM.
-         COMPUTE MEDIA = SOMA / 5
-         DISPLAY "Resultado da media: " MEDIA.
+           PERFORM PEDE-SEMANA-CALCULO
+           MOVE 0 TO SOMA
+           IF WS-SEMANA-CALCULO = 0
+               PERFORM VARYING WS-SEMANA FROM 1 BY 1
+                   UNTIL WS-SEMANA > 4
+                  PERFORM VARYING AUX FROM 1 BY 1
+                      UNTIL AUX > WS-TOTAL-ELEMENTOS
+                     COMPUTE SOMA = SOMA + ELEMENTO(WS-SEMANA, AUX)
+                  END-PERFORM
+               END-PERFORM
+               COMPUTE MEDIA = SOMA / (4 * WS-TOTAL-ELEMENTOS)
+               DISPLAY "Media de todas as semanas: " MEDIA
+           ELSE
+               PERFORM VARYING AUX FROM 1 BY 1
+                   UNTIL AUX > WS-TOTAL-ELEMENTOS
+                  COMPUTE SOMA =
+                      SOMA + ELEMENTO(WS-SEMANA-CALCULO, AUX)
+               END-PERFORM
+               COMPUTE MEDIA = SOMA / WS-TOTAL-ELEMENTOS
+               DISPLAY "Media da semana " WS-SEMANA-CALCULO ": "
+                   MEDIA
+           END-IF.
+           MOVE "MEDIA" TO WS-TIPO-REGISTO
+           PERFORM REGISTA-TOTAIS.
 
-       CALCULA-MAXIMO.
-           COMPUTE MAXIMO = ELEMENTO(1)
-        PERFORM VARYING I FROM 2 BY 1 UNTIL I > 5
-           IF ELEMENTO(I) > MAXIMO
-               COMPUTE MAXIMO = ELEMENTO(I)
+       REGISTA-TOTAIS.
+      * Mantem um historico dos calculos efetuados; cada entrada so
+      * regista o valor que acabou de ser calculado (SOMA ou MEDIA),
+      * nunca os dois, para nao sugerir que um valor nao calculado
+      * nesta chamada foi de facto apurado
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA
+           OPEN EXTEND FICHEIRO-LOG
+           IF WS-TIPO-REGISTO = "SOMA"
+               STRING WS-DATA "-" WS-HORA " SOMA=" SOMA
+                   DELIMITED BY SIZE INTO LINHA-LOG
+           ELSE
+               STRING WS-DATA "-" WS-HORA " MEDIA=" MEDIA
+                   DELIMITED BY SIZE INTO LINHA-LOG
            END-IF
-        END-PERFORM.
-           DISPLAY "Resultado da media: " MAXIMO.
+           WRITE LINHA-LOG
+           CLOSE FICHEIRO-LOG.
 
-       CALCULA-MINIMO.
-           COMPUTE MINIMO = ELEMENTO(1)
-        PERFORM VARYING I FROM 2 BY 1 UNTIL I > 5
-           IF ELEMENTO(I) < MINIMO
-               COMPUTE MINIMO = ELEMENTO(I)
-           END-IF
-        END-PERFORM.
+       CALCULA-MAXIMO.
+           PERFORM PEDE-SEMANA-CALCULO
+           IF WS-SEMANA-CALCULO = 0
+               COMPUTE MAXIMO = ELEMENTO(1, 1)
+               PERFORM VARYING WS-SEMANA FROM 1 BY 1
+                   UNTIL WS-SEMANA > 4
+                  PERFORM VARYING I FROM 1 BY 1
+                      UNTIL I > WS-TOTAL-ELEMENTOS
+                     IF ELEMENTO(WS-SEMANA, I) > MAXIMO
+                         COMPUTE MAXIMO = ELEMENTO(WS-SEMANA, I)
+                     END-IF
+                  END-PERFORM
+               END-PERFORM
+               DISPLAY "Maximo de todas as semanas: " MAXIMO
+           ELSE
+               COMPUTE MAXIMO = ELEMENTO(WS-SEMANA-CALCULO, 1)
+               PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > WS-TOTAL-ELEMENTOS
+                  IF ELEMENTO(WS-SEMANA-CALCULO, I) > MAXIMO
+                      COMPUTE MAXIMO = ELEMENTO(WS-SEMANA-CALCULO, I)
+                  END-IF
+               END-PERFORM
+               DISPLAY "Maximo da semana " WS-SEMANA-CALCULO ": "
+                   MAXIMO
+           END-IF.
 
-           DISPLAY "O valor minimo e: " MINIMO.
+       CALCULA-MINIMO.
+           PERFORM PEDE-SEMANA-CALCULO
+           IF WS-SEMANA-CALCULO = 0
+               COMPUTE MINIMO = ELEMENTO(1, 1)
+               PERFORM VARYING WS-SEMANA FROM 1 BY 1
+                   UNTIL WS-SEMANA > 4
+                  PERFORM VARYING I FROM 1 BY 1
+                      UNTIL I > WS-TOTAL-ELEMENTOS
+                     IF ELEMENTO(WS-SEMANA, I) < MINIMO
+                         COMPUTE MINIMO = ELEMENTO(WS-SEMANA, I)
+                     END-IF
+                  END-PERFORM
+               END-PERFORM
+               DISPLAY "Minimo de todas as semanas: " MINIMO
+           ELSE
+               COMPUTE MINIMO = ELEMENTO(WS-SEMANA-CALCULO, 1)
+               PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > WS-TOTAL-ELEMENTOS
+                  IF ELEMENTO(WS-SEMANA-CALCULO, I) < MINIMO
+                      COMPUTE MINIMO = ELEMENTO(WS-SEMANA-CALCULO, I)
+                  END-IF
+               END-PERFORM
+               DISPLAY "Minimo da semana " WS-SEMANA-CALCULO ": "
+                   MINIMO
+           END-IF.
 
        END PROGRAM array1.
