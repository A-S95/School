@@ -10,6 +10,10 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 OPCAO PIC S9(1) VALUES 1.
+       01 I PIC 9(2).
+       01 WS-TOTAL-ROSTER PIC 9(2) VALUE 0.
+       01 WS-ROSTER.
+         05 WS-VALOR PIC 9(3) OCCURS 20 TIMES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -25,14 +29,34 @@
             ACCEPT OPCAO
             EVALUATE OPCAO
                WHEN 1
-                  DISPLAY "Escolheu Inserir"
+                  PERFORM INSERIR-VALOR
                WHEN 2
-                  DISPLAY "Escolheu Listar"
+                  PERFORM LISTAR-VALORES
                WHEN 0
                   DISPLAY "Adeus"
                WHEN OTHER
                   DISPLAY "Escolheu uma opcao invalida"
             END-EVALUATE
             END-PERFORM.
-            STOP RUN.
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
+
+       INSERIR-VALOR.
+           IF WS-TOTAL-ROSTER >= 20
+               DISPLAY "Roster cheio, nao e possivel inserir mais"
+           ELSE
+               ADD 1 TO WS-TOTAL-ROSTER
+               DISPLAY "Insira um numero para a pos " WS-TOTAL-ROSTER
+               ACCEPT WS-VALOR(WS-TOTAL-ROSTER)
+           END-IF.
+
+       LISTAR-VALORES.
+           IF WS-TOTAL-ROSTER = 0
+               DISPLAY "Roster vazio"
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-TOTAL-ROSTER
+                   DISPLAY "POS " I " : " WS-VALOR(I)
+               END-PERFORM
+           END-IF.
+
        END PROGRAM EX7.
