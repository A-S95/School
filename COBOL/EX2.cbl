@@ -10,6 +10,7 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 NUM1 PIC S9(2).
+       01 WS-RESTO PIC S9(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -26,5 +27,13 @@
                DISPLAY "Numero negativo"
             END-IF.
 
-            STOP RUN.
+            COMPUTE WS-RESTO = FUNCTION MOD(NUM1, 2)
+            IF WS-RESTO = 0
+                DISPLAY "Numero PAR"
+            ELSE
+                DISPLAY "Numero IMPAR"
+            END-IF
+
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
        END PROGRAM EX2.
