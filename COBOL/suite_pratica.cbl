@@ -0,0 +1,89 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Menu que reune os exercicios de pratica e chama o
+      *          exercicio escolhido atraves de CALL
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUITE_PRATICA.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCAO PIC 9(2) VALUE 99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-OPCAO = 0
+               DISPLAY "###################################"
+               DISPLAY "SUITE DE PRATICA - ESCOLHA O EXERCICIO"
+               DISPLAY "###################################"
+               DISPLAY "1  - EX2"
+               DISPLAY "2  - EX_UNTIL"
+               DISPLAY "3  - EX_PERFORM_VAYING"
+               DISPLAY "4  - EX_PERFORM_TIMES"
+               DISPLAY "5  - EX7"
+               DISPLAY "6  - EX_CALCULADORA"
+               DISPLAY "7  - EX_PROCEDIMENTO"
+               DISPLAY "8  - ARRAY_EX1"
+               DISPLAY "9  - EX0"
+               DISPLAY "10 - LER E ESCREVER : EXERCICIO0"
+               DISPLAY "11 - LER E ESCREVER : EXERCICIO1"
+               DISPLAY "12 - LER E ESCREVER : EXERCICIO2"
+               DISPLAY "13 - LER E ESCREVER : EXERCICIO3"
+               DISPLAY "14 - LER E ESCREVER : EXERCICIO4"
+               DISPLAY "15 - LER E ESCREVER : EXERCICIO5"
+               DISPLAY "16 - LER E ESCREVER : EXERCICIO6"
+               DISPLAY "17 - LER E ESCREVER : EXERCICIO7"
+               DISPLAY "18 - LER E ESCREVER : EXERCICIO8"
+               DISPLAY "0  - SAIR"
+               DISPLAY "ESCOLHA UMA OPCAO"
+               ACCEPT WS-OPCAO
+
+               EVALUATE WS-OPCAO
+                   WHEN 1
+                       CALL "EX2"
+                   WHEN 2
+                       CALL "EX_UNTIL"
+                   WHEN 3
+                       CALL "ex_perform_vaying"
+                   WHEN 4
+                       CALL "EX_PERFORM_TIMES"
+                   WHEN 5
+                       CALL "EX7"
+                   WHEN 6
+                       CALL "EX_CALCULADORA"
+                   WHEN 7
+                       CALL "EX_PROCEDIMENTO"
+                   WHEN 8
+                       CALL "ARRAY_EX1"
+                   WHEN 9
+                       CALL "EX0"
+                   WHEN 10
+                       CALL "Exercicio0"
+                   WHEN 11
+                       CALL "Exercicio1"
+                   WHEN 12
+                       CALL "Exercicio2"
+                   WHEN 13
+                       CALL "Exercicio3"
+                   WHEN 14
+                       CALL "Exercicio4"
+                   WHEN 15
+                       CALL "Exercicio5"
+                   WHEN 16
+                       CALL "Exercicio6"
+                   WHEN 17
+                       CALL "Exercicio7"
+                   WHEN 18
+                       CALL "Exercicio8"
+                   WHEN 0
+                       DISPLAY "Adeus"
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida"
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       END PROGRAM SUITE_PRATICA.
