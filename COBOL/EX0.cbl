@@ -6,20 +6,51 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EX0.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHEIRO-ENTRADA ASSIGN TO 'entrada.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD FICHEIRO-ENTRADA.
+       01 LINHA-ENTRADA PIC 9(2).
+
        WORKING-STORAGE SECTION.
        01 NUM1 PIC 9(2).
+       01 WS-ENTRADA-STATUS PIC XX.
+       01 WS-EOF-ENTRADA PIC X VALUE 'N'.
+       01 WS-NUM-LINHA PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Hoje esta um fantastico dia para aprender a "
      -     "programar na linguagem cobol"
-            DISPLAY "Insira um numero"
-            ACCEPT NUM1
 
-            DISPLAY "Numero 1 : " NUM1
+            OPEN INPUT FICHEIRO-ENTRADA
+            IF WS-ENTRADA-STATUS = '00'
+                DISPLAY "(modo replay: valores lidos de entrada.txt)"
+                PERFORM UNTIL WS-EOF-ENTRADA = 'S'
+                    READ FICHEIRO-ENTRADA
+                        AT END
+                            MOVE 'S' TO WS-EOF-ENTRADA
+                        NOT AT END
+                            ADD 1 TO WS-NUM-LINHA
+                            MOVE LINHA-ENTRADA TO NUM1
+                            DISPLAY "Linha " WS-NUM-LINHA
+                                " - Numero 1 : " NUM1
+                    END-READ
+                END-PERFORM
+                CLOSE FICHEIRO-ENTRADA
+            ELSE
+                DISPLAY "Insira um numero"
+                ACCEPT NUM1
+                DISPLAY "Numero 1 : " NUM1
+            END-IF
 
-            STOP RUN.
+            MOVE 0 TO RETURN-CODE
+            GOBACK.
 
        END PROGRAM EX0.
