@@ -9,12 +9,28 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  N     PIC 9(2).
+       01  N        PIC 9(2).
+       01  WS-INICIO PIC 9(2) VALUE 1.
+       01  WS-PASSO PIC 9(2) VALUE 3.
+       01  WS-LIMITE PIC 9(2) VALUE 10.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        DISPLAY "Exemplo: Contagem de 1 a 10 utilizando  PERFORM VARYING".
-         PERFORM VARYING N FROM 1 BY 3 UNTIL N >10
+         DISPLAY "Valor inicial: " WITH NO ADVANCING
+         ACCEPT WS-INICIO
+         DISPLAY "Incremento (passo): " WITH NO ADVANCING
+         ACCEPT WS-PASSO
+         PERFORM UNTIL WS-PASSO > 0
+             DISPLAY "Passo tem de ser maior que zero: "
+                 WITH NO ADVANCING
+             ACCEPT WS-PASSO
+         END-PERFORM
+         DISPLAY "Valor limite: " WITH NO ADVANCING
+         ACCEPT WS-LIMITE
+         PERFORM VARYING N FROM WS-INICIO BY WS-PASSO
+             UNTIL N > WS-LIMITE
             DISPLAY "Numero: " N
          END-PERFORM.
-        STOP RUN.
+        MOVE 0 TO RETURN-CODE
+        GOBACK.
        END PROGRAM ex_perform_vaying.
